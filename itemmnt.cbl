@@ -0,0 +1,279 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.   ITEMMNT.
+       AUTHOR.       NICK MACDONALD.
+       DATE-WRITTEN. 2026-08-08.
+
+      ******************************************************************
+      *                                                                *
+      *   PURPOSE ===> APPLY ADD/CHANGE/RETIRE TRANSACTIONS AGAINST    *
+      *                THE GIFT CATALOG (ITEM-MASTER) USED BY INTFUNC  *
+      *                AND REPORT, PRODUCING AN UPDATED MASTER FILE    *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+
+       FILE-CONTROL.
+           SELECT OLD-ITEM-MASTER  ASSIGN TO UT-S-ITEMOLD.
+           SELECT ITEM-TRANS       ASSIGN TO UT-S-ITEMTRN.
+           SELECT NEW-ITEM-MASTER  ASSIGN TO UT-S-ITEMNEW.
+      /
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * CURRENT GIFT CATALOG, SORTED ASCENDING BY IM-ITEM-NUMBER      *
+      *---------------------------------------------------------------*
+       FD  OLD-ITEM-MASTER
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS OLD-MASTER-RECORD.
+      *
+       01  OLD-MASTER-RECORD.
+           05  OM-ITEM-NUMBER                PIC X(5).
+           05  OM-ITEM-DESCRIPTION           PIC X(25).
+           05  OM-ITEM-PRICE                 PIC 9(7)V99.
+           05  FILLER                        PIC X(41).
+      *
+      *---------------------------------------------------------------*
+      * MAINTENANCE TRANSACTIONS, SORTED ASCENDING BY TR-ITEM-NUMBER  *
+      * TR-ACTION-CODE: 'A' = ADD, 'C' = CHANGE, 'R' = RETIRE          *
+      *---------------------------------------------------------------*
+       FD  ITEM-TRANS
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS TRANS-RECORD.
+      *
+       01  TRANS-RECORD.
+           05  TR-ACTION-CODE                PIC X.
+           05  TR-ITEM-NUMBER                PIC X(5).
+           05  TR-ITEM-DESCRIPTION           PIC X(25).
+           05  TR-ITEM-PRICE                 PIC 9(7)V99.
+           05  FILLER                        PIC X(40).
+      *
+       FD  NEW-ITEM-MASTER
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS NEW-MASTER-RECORD.
+      *
+       01  NEW-MASTER-RECORD.
+           05  NM-ITEM-NUMBER                PIC X(5).
+           05  NM-ITEM-DESCRIPTION           PIC X(25).
+           05  NM-ITEM-PRICE                 PIC 9(7)V99.
+           05  FILLER                        PIC X(41).
+      /
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01 WS-EYECATCHER                     PIC X(46) VALUE
+           "*** BEGINNING OF WORKING-STORAGE ***".
+      *
+       01 WS-PROGRAM-INDICATORS.
+          05 WS-MORE-OLD-SW                 PIC X.
+             88 MORE-OLD-MASTER                       VALUE 'Y'.
+             88 NO-MORE-OLD-MASTER                    VALUE 'N'.
+          05 WS-MORE-TRANS-SW               PIC X.
+             88 MORE-TRANS                            VALUE 'Y'.
+             88 NO-MORE-TRANS                         VALUE 'N'.
+      *
+       01 WS-COUNTERS.
+          05 WS-ADDS                        PIC S9(5) COMP-3 VALUE ZERO.
+          05 WS-CHANGES                     PIC S9(5) COMP-3 VALUE ZERO.
+          05 WS-RETIRES                     PIC S9(5) COMP-3 VALUE ZERO.
+          05 WS-REJECTS                     PIC S9(5) COMP-3 VALUE ZERO.
+      *
+       01 WS-HIGH-KEY                       PIC X(5) VALUE HIGH-VALUES.
+      /
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       MAINLINE.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * CLASSIC OLD-MASTER/TRANSACTION UPDATE: BOTH INPUTS ARE        *
+      * SORTED ASCENDING BY ITEM NUMBER; THE LOWER KEY ON EACH PASS   *
+      * DRIVES WHICH RECORD IS WRITTEN TO THE NEW MASTER.             *
+      *---------------------------------------------------------------*
+           PERFORM A0000-INITIALIZATION
+           PERFORM B0000-OPEN-FILES
+           PERFORM X1000-READ-OLD-MASTER
+           PERFORM X2000-READ-TRANS
+      *
+           PERFORM C0000-APPLY-TRANSACTIONS
+              UNTIL NO-MORE-OLD-MASTER AND NO-MORE-TRANS
+      *
+           PERFORM D0000-WRITE-TOTALS
+           PERFORM E0000-CLOSE-FILES
+      *
+           STOP RUN
+           .
+
+      ******************************************************************
+       A0000-INITIALIZATION.
+      ******************************************************************
+
+           MOVE ZERO TO WS-ADDS WS-CHANGES WS-RETIRES WS-REJECTS
+           .
+
+      ******************************************************************
+       B0000-OPEN-FILES.
+      ******************************************************************
+
+           OPEN INPUT  OLD-ITEM-MASTER
+                       ITEM-TRANS
+                OUTPUT NEW-ITEM-MASTER
+           .
+
+      ******************************************************************
+       C0000-APPLY-TRANSACTIONS.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * COMPARE THE CURRENT OLD-MASTER KEY TO THE CURRENT TRANSACTION *
+      * KEY AND PROCESS WHICHEVER IS LOWER                            *
+      *---------------------------------------------------------------*
+           EVALUATE TRUE
+              WHEN NO-MORE-OLD-MASTER
+                 PERFORM C2000-PROCESS-TRANS-ONLY
+              WHEN NO-MORE-TRANS
+                 PERFORM C1000-COPY-OLD-MASTER
+              WHEN OM-ITEM-NUMBER < TR-ITEM-NUMBER
+                 PERFORM C1000-COPY-OLD-MASTER
+              WHEN OM-ITEM-NUMBER > TR-ITEM-NUMBER
+                 PERFORM C2000-PROCESS-TRANS-ONLY
+              WHEN OTHER
+                 PERFORM C3000-PROCESS-MATCHED-TRANS
+           END-EVALUATE
+           .
+
+      ******************************************************************
+       C1000-COPY-OLD-MASTER.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * NO TRANSACTION FOR THIS ITEM -- CARRY IT FORWARD AS-IS        *
+      *---------------------------------------------------------------*
+           MOVE OM-ITEM-NUMBER      TO NM-ITEM-NUMBER
+           MOVE OM-ITEM-DESCRIPTION TO NM-ITEM-DESCRIPTION
+           MOVE OM-ITEM-PRICE       TO NM-ITEM-PRICE
+           WRITE NEW-MASTER-RECORD
+      *
+           PERFORM X1000-READ-OLD-MASTER
+           .
+
+      ******************************************************************
+       C2000-PROCESS-TRANS-ONLY.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * NO MATCHING OLD-MASTER RECORD -- ONLY 'A' (ADD) IS VALID      *
+      *---------------------------------------------------------------*
+           IF TR-ACTION-CODE = 'A'
+              MOVE TR-ITEM-NUMBER      TO NM-ITEM-NUMBER
+              MOVE TR-ITEM-DESCRIPTION TO NM-ITEM-DESCRIPTION
+              MOVE TR-ITEM-PRICE       TO NM-ITEM-PRICE
+              WRITE NEW-MASTER-RECORD
+              ADD 1 TO WS-ADDS
+           ELSE
+              DISPLAY 'REJECTED -- NO MASTER RECORD FOR ITEM '
+                      TR-ITEM-NUMBER ' ACTION ' TR-ACTION-CODE
+              ADD 1 TO WS-REJECTS
+           END-IF
+      *
+           PERFORM X2000-READ-TRANS
+           .
+
+      ******************************************************************
+       C3000-PROCESS-MATCHED-TRANS.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * A TRANSACTION MATCHES THE CURRENT OLD-MASTER RECORD           *
+      *---------------------------------------------------------------*
+           EVALUATE TR-ACTION-CODE
+              WHEN 'A'
+                 DISPLAY 'REJECTED -- ITEM ' TR-ITEM-NUMBER
+                         ' ALREADY EXISTS, CANNOT ADD'
+                 ADD 1 TO WS-REJECTS
+                 PERFORM C1000-COPY-OLD-MASTER
+                 PERFORM X2000-READ-TRANS
+              WHEN 'C'
+                 MOVE OM-ITEM-NUMBER      TO NM-ITEM-NUMBER
+                 MOVE TR-ITEM-DESCRIPTION TO NM-ITEM-DESCRIPTION
+                 MOVE TR-ITEM-PRICE       TO NM-ITEM-PRICE
+                 WRITE NEW-MASTER-RECORD
+                 ADD 1 TO WS-CHANGES
+                 PERFORM X1000-READ-OLD-MASTER
+                 PERFORM X2000-READ-TRANS
+              WHEN 'R'
+                 ADD 1 TO WS-RETIRES
+                 PERFORM X1000-READ-OLD-MASTER
+                 PERFORM X2000-READ-TRANS
+              WHEN OTHER
+                 DISPLAY 'REJECTED -- UNKNOWN ACTION CODE '
+                         TR-ACTION-CODE ' FOR ITEM ' TR-ITEM-NUMBER
+                 ADD 1 TO WS-REJECTS
+                 PERFORM C1000-COPY-OLD-MASTER
+                 PERFORM X2000-READ-TRANS
+           END-EVALUATE
+           .
+
+      ******************************************************************
+       D0000-WRITE-TOTALS.
+      ******************************************************************
+
+           DISPLAY ' '
+           DISPLAY 'ITEM MASTER MAINTENANCE SUMMARY'
+           DISPLAY '  ITEMS ADDED:    ' WS-ADDS
+           DISPLAY '  ITEMS CHANGED:  ' WS-CHANGES
+           DISPLAY '  ITEMS RETIRED:  ' WS-RETIRES
+           DISPLAY '  REJECTED TRANS: ' WS-REJECTS
+           .
+
+      ******************************************************************
+       E0000-CLOSE-FILES.
+      ******************************************************************
+
+           CLOSE OLD-ITEM-MASTER
+                 ITEM-TRANS
+                 NEW-ITEM-MASTER
+           .
+
+      ******************************************************************
+       X1000-READ-OLD-MASTER.
+      ******************************************************************
+
+           READ OLD-ITEM-MASTER
+              AT END
+                 SET  NO-MORE-OLD-MASTER TO TRUE
+                 MOVE HIGH-VALUES        TO OM-ITEM-NUMBER
+           END-READ
+           .
+
+      ******************************************************************
+       X2000-READ-TRANS.
+      ******************************************************************
+
+           READ ITEM-TRANS
+              AT END
+                 SET  NO-MORE-TRANS      TO TRUE
+                 MOVE HIGH-VALUES        TO TR-ITEM-NUMBER
+           END-READ
+           .
