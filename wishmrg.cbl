@@ -0,0 +1,184 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+
+       PROGRAM-ID.   WISHMRG.
+       AUTHOR.       NICK MACDONALD.
+       DATE-WRITTEN. 2026-08-08.
+
+      ******************************************************************
+      *                                                                *
+      *   PURPOSE ===> MERGE THE REGIONAL WISH-LIST FILES FROM EACH    *
+      *                DROP-OFF LOCATION INTO THE SINGLE, CLIENT-ID    *
+      *                SORTED WISH-FILE THAT REPORT AND INTFUNC        *
+      *                EXPECT, DROPPING EXACT DUPLICATE SUBMISSIONS    *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+
+       FILE-CONTROL.
+           SELECT WISH-FILE-1    ASSIGN TO UT-S-WISH1.
+           SELECT WISH-FILE-2    ASSIGN TO UT-S-WISH2.
+           SELECT WISH-FILE-3    ASSIGN TO UT-S-WISH3.
+           SELECT SORT-WORK-FILE ASSIGN TO UT-S-SORTWK.
+           SELECT WISH-FILE      ASSIGN TO UT-S-WISH.
+      /
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * THREE REGIONAL DROP-OFF LOCATIONS' WISH-LIST SUBMISSIONS --   *
+      * SAME 80-BYTE WS-WISH-RECORD LAYOUT INTFUNC AND REPORT USE,    *
+      * NOT NECESSARILY SORTED ON THE WAY IN                          *
+      *---------------------------------------------------------------*
+       FD  WISH-FILE-1
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS WISH-RECORD-1.
+      *
+       01  WISH-RECORD-1                     PIC X(80).
+      *
+       FD  WISH-FILE-2
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS WISH-RECORD-2.
+      *
+       01  WISH-RECORD-2                     PIC X(80).
+      *
+       FD  WISH-FILE-3
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS WISH-RECORD-3.
+      *
+       01  WISH-RECORD-3                     PIC X(80).
+      *
+      *---------------------------------------------------------------*
+      * SORT/MERGE WORK FILE -- BROKEN OUT TO SD-CLIENT-ID SO THE     *
+      * MERGE KEY LINES UP WITH WISH-CLIENT-ID. SD-REST-OF-RECORD IS  *
+      * A SECONDARY SORT KEY, NOT JUST FILLER -- SORTING ON THE FULL  *
+      * RECORD GUARANTEES TWO EXACT-DUPLICATE SUBMISSIONS FOR THE     *
+      * SAME CLIENT SORT ADJACENT TO EACH OTHER, WHICH THE CLIENT-ID  *
+      * ONLY KEY DOES NOT (A DIFFERENT ITEM FOR THE SAME CLIENT COULD *
+      * SORT BETWEEN THEM), SO C0000-DEDUPE-AND-WRITE'S ADJACENT-     *
+      * RECORD COMPARE ACTUALLY CATCHES EVERY DUPLICATE.              *
+      *---------------------------------------------------------------*
+       SD  SORT-WORK-FILE
+           DATA RECORD IS SD-WISH-RECORD.
+      *
+       01  SD-WISH-RECORD.
+           05  SD-CLIENT-ID                  PIC X(5).
+           05  SD-REST-OF-RECORD             PIC X(75).
+      *
+      *---------------------------------------------------------------*
+      * MERGED, DE-DUPED WISH-FILE -- WHAT REPORT AND INTFUNC EXPECT  *
+      *---------------------------------------------------------------*
+       FD  WISH-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS WISH-RECORD.
+      *
+       01  WISH-RECORD                       PIC X(80).
+      /
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01 WS-EYECATCHER                     PIC X(46) VALUE
+           "*** BEGINNING OF WORKING-STORAGE ***".
+      *
+       01 WS-PROGRAM-INDICATORS.
+          05 WS-MORE-RECORDS                PIC X.
+             88 MORE-RECORDS                           VALUE 'Y'.
+             88 NO-MORE-RECORDS                        VALUE 'N'.
+      *
+       01 WS-PREV-RECORD                    PIC X(80) VALUE LOW-VALUES.
+      *
+       01 WS-COUNTERS.
+          05 WS-RECORDS-WRITTEN             PIC S9(7) COMP-3 VALUE ZERO.
+          05 WS-DUPLICATES-SKIPPED          PIC S9(7) COMP-3 VALUE ZERO.
+      /
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       MAINLINE.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * MERGE THE THREE REGIONAL FILES ON CLIENT ID AND FEED EACH     *
+      * MERGED RECORD THROUGH C0000-DEDUPE-AND-WRITE                  *
+      *---------------------------------------------------------------*
+           PERFORM A0000-INITIALIZATION
+      *
+           SORT  SORT-WORK-FILE
+              ON ASCENDING KEY SD-CLIENT-ID SD-REST-OF-RECORD
+              USING WISH-FILE-1 WISH-FILE-2 WISH-FILE-3
+              OUTPUT PROCEDURE IS C0000-DEDUPE-AND-WRITE
+      *
+           PERFORM D0000-WRITE-TOTALS
+      *
+           STOP RUN
+           .
+
+      ******************************************************************
+       A0000-INITIALIZATION.
+      ******************************************************************
+
+           MOVE ZERO       TO WS-RECORDS-WRITTEN WS-DUPLICATES-SKIPPED
+           MOVE LOW-VALUES TO WS-PREV-RECORD
+           .
+
+      ******************************************************************
+       C0000-DEDUPE-AND-WRITE.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * CONSUME THE MERGED RECORDS IN CLIENT-ID ORDER. THE INPUT      *
+      * FILES ARE SORTED TOGETHER BUT NOT DE-DUPED, SO AN EXACT       *
+      * REPEAT OF THE PREVIOUS RECORD MEANS THE SAME SUBMISSION CAME  *
+      * IN FROM MORE THAN ONE DROP-OFF LOCATION -- SKIP IT            *
+      *---------------------------------------------------------------*
+           OPEN OUTPUT WISH-FILE
+      *
+           SET  MORE-RECORDS TO TRUE
+      *
+           PERFORM UNTIL NO-MORE-RECORDS
+              RETURN SORT-WORK-FILE INTO WISH-RECORD
+                 AT END
+                    SET NO-MORE-RECORDS TO TRUE
+                 NOT AT END
+                    IF WISH-RECORD = WS-PREV-RECORD
+                       ADD 1 TO WS-DUPLICATES-SKIPPED
+                    ELSE
+                       WRITE WISH-RECORD
+                       ADD 1 TO WS-RECORDS-WRITTEN
+                    END-IF
+                    MOVE WISH-RECORD TO WS-PREV-RECORD
+              END-RETURN
+           END-PERFORM
+      *
+           CLOSE WISH-FILE
+           .
+
+      ******************************************************************
+       D0000-WRITE-TOTALS.
+      ******************************************************************
+
+           DISPLAY ' '
+           DISPLAY 'WISH-LIST MERGE SUMMARY'
+           DISPLAY '  RECORDS WRITTEN TO WISH-FILE: ' WS-RECORDS-WRITTEN
+           DISPLAY '  EXACT-DUPLICATE RECORDS SKIPPED: '
+                   WS-DUPLICATES-SKIPPED
+           .
