@@ -1,173 +1,583 @@
-      ******************************************************************
-       IDENTIFICATION DIVISION.                                         
-      ******************************************************************       
-	   PROGRAM-ID.   ARIT.                                             
-       AUTHOR.       NICK MACDONALD.                                    
-       DATE-WRITTEN. 2024-11-22.     
-       
-      ******************************************************************
-      *                                                                *
-      *   PURPOSE ===> CALCULATE TIP AMOUNT AND YOUR SHARE OF THE      *
-      *                RESTAURANT BILL                                 *
-      *                                                                *
-      ******************************************************************                                                       
-	  
-      ******************************************************************
-	   DATA DIVISION.                                                   
-      ******************************************************************
-	 
-      ******************************************************************
-       WORKING-STORAGE SECTION.                                         
-      ******************************************************************      
-       01 WS-EYECATCHER                     PIC X(46) VALUE             
-           "*** BEGINNING OF WORKING-STORAGE ***".            
-      *                                                                 
-       01 WS-PROGRAM-VARIABLES.                                         
-          05 WS-BILL                        PIC S999V99   COMP-3.        
-          05 WS-BILL-OUT                    PIC ZZ9.99.                 
-          05 WS-DINERS                      PIC S999      COMP-3.         
-          05 WS-DINERS-OUT                  PIC ZZ9.                    
-          05 WS-TAX                         PIC S999V99   COMP-3.         
-          05 WS-TIP                         PIC S99V99    COMP-3.         
-          05 WS-TIP-OUT                     PIC Z9.99.                  
-          05 WS-TOTAL                       PIC S9(5)V99  COMP-3.        
-          05 WS-TOTAL-OUT                   PIC ZZ,ZZ9.99.              
-          05 WS-SHARE                       PIC S999V99   COMP-3.         
-          05 WS-SHARE-OUT                   PIC ZZ9.99.                 
-      *                                                                 
-       01 WS-PROGRAM-INDICATORS.                                        
-          05 WS-VALID-INPUT-SW              PIC X.                      
-             88 WS-VALID-INPUT                            VALUE 'Y'.      
-             88 WS-VALID-INPUT-NO                         VALUE 'N'.      
-      *                                                                 
-       01 WS-PROGRAM-CONSTANT.                                          
-          05 WS-TAX-RATE                    PIC S9V99     COMP-3          
-             VALUE +0.13.                                               
-          05 WS-TIP-PERCENT                 PIC S9V99     COMP-3          
-             VALUE +0.15.                                               
-      /                                                                       
-      ******************************************************************	  
-       LINKAGE SECTION.                                                 
-      ******************************************************************                                                                 
-       01 LS-PARMS.                                                     
-          05 LS-PARM-LENGTH                 PIC S9(4)  COMP.            
-          05 LS-BILL-DOLLARS-X.                                         
-             10 LS-BILL-DOLLARS             PIC 999.                    
-          05 LS-BILL-DECIMAL                PIC X.                      
-          05 LS-BILL-CENTS-X.                                           
-             10 LS-BILL-CENTS               PIC 99.                     
-          05 LS-COMMA                       PIC X.                      
-          05 LS-DINERS-X.                                               
-             10 LS-DINERS                   PIC 99.                     
-          05 FILLER                         PIC X(91).                  
-      /                                                                 
-      ******************************************************************	  
-       PROCEDURE DIVISION USING LS-PARMS.                               
-      ******************************************************************                                                                      
-
-      ******************************************************************
-	   PROGRAM-MAINLINE.                                                
-      ******************************************************************
-           PERFORM A0000-INITIALIZATION                                 
-      *                                                                 
-           IF WS-VALID-INPUT                                            
-              PERFORM B0000-CALCULATE-MY-SHARE                          
-              PERFORM C0000-WRAP-UP                                     
-           END-IF                                                       
-      *                                                                 
-           STOP RUN                                                     
-           .                                                            
-                                                                     
-      ******************************************************************                                                              
-       A0000-INITIALIZATION.                                            
-      ******************************************************************
-
-      *---------------------------------------------------------------* 
-      * VALIDATE THE INPUT PARAMETER                                  * 
-      *---------------------------------------------------------------* 
-           IF LS-PARM-LENGTH    = +9       AND                          
-              LS-BILL-DECIMAL   = '.'      AND                          
-              LS-COMMA          = ','      AND                          
-              LS-BILL-DOLLARS-X IS NUMERIC AND                          
-              LS-BILL-CENTS-X   IS NUMERIC AND                          
-              LS-DINERS-X       IS NUMERIC                              
-      *                                                                 
-              SET WS-VALID-INPUT    TO TRUE                             
-              COMPUTE WS-BILL =                                         
-                 LS-BILL-DOLLARS + (LS-BILL-CENTS / 100)                
-              MOVE LS-DINERS       TO WS-DINERS                         
-           ELSE                                                         
-              SET WS-VALID-INPUT-NO TO TRUE                             
-              DISPLAY 'ERROR, THE PROGRAM REQUIRES AN INPUT '           
-                      'PARAMETER IN THE FORMAT NNN.NN,DD'               
-              DISPLAY ' '                                               
-              DISPLAY 'WHERE: '                                         
-              DISPLAY ' '                                               
-              DISPLAY '   NNN.NN IS THE BILL AMOUNT, AND'               
-              DISPLAY '   DD    IS THE NUMBER OF DINERS'                
-              DISPLAY ' '                                               
-      *                                                                 
-              IF LS-PARM-LENGTH > 0                                     
-                 DISPLAY 'FOUND: '                                      
-                          LS-PARMS(3:LS-PARM-LENGTH)                    
-              END-IF                                                    
-           END-IF                                                       
-           .                                                            
-      
-      ******************************************************************                                                                                                                              
-       B0000-CALCULATE-MY-SHARE.                                        
-      ******************************************************************                                                              
-      
-      *---------------------------------------------------------------* 
-      * CALCULATE THE TIP, AND EACH DINER'S PORTION OF THE BILL       * 
-      *---------------------------------------------------------------* 
-      
-      *
-      * CACLULATE THE AMOUNT OF TAX ON THE BILL                         	  
-      *    COMPUTE ...                                                  
-           COMPUTE WS-TAX ROUNDED =                                     
-              WS-BILL * WS-TAX-RATE / (1 + WS-TAX-RATE)                 
-
-      *
-      * CALCULATE THE TIP AS 15% OF THE BEFORE-TAX AMOUNT OF THE BILL   
-      *    COMPUTE ...                                                  
-           COMPUTE WS-TIP ROUNDED =                                     
-              (WS-BILL - WS-TAX) * WS-TIP-PERCENT                       
-              SIZE ERROR                                                
-                 MOVE +99.99 TO WS-TIP                                  
-           END-COMPUTE                                                  
-
-      *
-      * CALCULATE THE TOTAL AMOUNT OWED                                 
-      *    ADD ...                                                      
-           ADD WS-TIP, WS-BILL                                          
-              GIVING WS-TOTAL                                           
-
-      *
-      * CALCULATE THE TOTAL AMOUNT PER DINER                            
-      *    DIVIDE ...                                                   
-           DIVIDE WS-TOTAL BY WS-DINERS                                 
-              GIVING WS-SHARE ROUNDED                                   
-           .    
-		   
-      ******************************************************************                                                              
-       C0000-WRAP-UP.                                                   
-      ******************************************************************                                                              
-	  
-      *---------------------------------------------------------------* 
-      * CLOSE THE FILES                                               * 
-      *---------------------------------------------------------------*       
-           MOVE WS-BILL   TO WS-BILL-OUT                                
-           MOVE WS-TIP    TO WS-TIP-OUT                                 
-           MOVE WS-TOTAL  TO WS-TOTAL-OUT                               
-           MOVE WS-DINERS TO WS-DINERS-OUT                              
-           MOVE WS-SHARE  TO WS-SHARE-OUT                               
-      *                                                                 
-           DISPLAY '     '    WS-BILL-OUT   ' BILL'                     
-           DISPLAY '      '   WS-TIP-OUT    ' PLUS TIP'                 
-           DISPLAY '  ---------'                                        
-           DISPLAY '  '       WS-TOTAL-OUT  ' TOTAL'                    
-           DISPLAY '        ' WS-DINERS-OUT ' DIVIDED BY DINERS'        
-           DISPLAY '  ---------'                                        
-           DISPLAY '     '    WS-SHARE-OUT  ' YOUR SHARE'               
-           .                                                            
\ No newline at end of file
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+	   PROGRAM-ID.   ARIT.
+       AUTHOR.       NICK MACDONALD.
+       DATE-WRITTEN. 2024-11-22.
+
+      ******************************************************************
+      *                                                                *
+      *   PURPOSE ===> CALCULATE TIP AMOUNT AND YOUR SHARE OF THE      *
+      *                RESTAURANT BILL                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+      ******************************************************************
+
+       FILE-CONTROL.
+           SELECT BILL-FILE     ASSIGN TO UT-S-BILLIN
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT PRINT-FILE    ASSIGN TO UT-S-PRTOUT
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT RATE-FILE     ASSIGN TO UT-S-RATES
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RATE-FILE-STATUS.
+      /
+      ******************************************************************
+	   DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * BATCH INPUT: ONE BILL/DINER PAIR PER RECORD, SAME NNN.NN,DD   *
+      * FORMAT AS THE LS-PARMS SINGLE-CHECK PARM BELOW                *
+      *---------------------------------------------------------------*
+       FD  BILL-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS BILL-RECORD.
+      *
+       01  BILL-RECORD.
+           05  BR-BILL-DOLLARS-X.
+               10  BR-BILL-DOLLARS          PIC 999.
+           05  BR-BILL-DECIMAL              PIC X.
+           05  BR-BILL-CENTS-X.
+               10  BR-BILL-CENTS            PIC 99.
+           05  BR-COMMA                     PIC X.
+           05  BR-DINERS-X.
+               10  BR-DINERS                PIC 99.
+           05  FILLER                       PIC X(71).
+      *
+       FD  PRINT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRINT-RECORD.
+      *
+       01  PRINT-RECORD                     PIC X(132).
+      *
+      *---------------------------------------------------------------*
+      * RATE TABLE: EFFECTIVE-DATED TAX RATE AND TIP PERCENT, ONE     *
+      * RECORD PER RATE CHANGE, MAINTAINED BY OPERATIONS              *
+      *---------------------------------------------------------------*
+       FD  RATE-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RATE-RECORD.
+      *
+       01  RATE-RECORD.
+           05  RT-EFFECTIVE-DATE             PIC 9(8).
+           05  RT-TAX-RATE                   PIC S9V99.
+           05  RT-TIP-PERCENT                PIC S9V99.
+           05  FILLER                        PIC X(62).
+      /
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01 WS-EYECATCHER                     PIC X(46) VALUE
+           "*** BEGINNING OF WORKING-STORAGE ***".
+      *
+       01 WS-PROGRAM-VARIABLES.
+          05 WS-BILL                        PIC S999V99   COMP-3.
+          05 WS-BILL-OUT                    PIC ZZ9.99.
+          05 WS-DINERS                      PIC S999      COMP-3.
+          05 WS-DINERS-OUT                  PIC ZZ9.
+          05 WS-TAX                         PIC S999V99   COMP-3.
+          05 WS-TIP                         PIC S99V99    COMP-3.
+          05 WS-TIP-OUT                     PIC Z9.99.
+          05 WS-TOTAL                       PIC S9(5)V99  COMP-3.
+          05 WS-TOTAL-OUT                   PIC ZZ,ZZ9.99.
+          05 WS-SHARE                       PIC S999V99   COMP-3.
+          05 WS-SHARE-OUT                   PIC ZZ9.99.
+          05 WS-CURRENT-DATE                PIC 9(8).
+      *
+      *---------------------------------------------------------------*
+      * PER-DINER BREAKDOWN: WHAT'S LEFT OVER WHEN WS-TOTAL DOESN'T   *
+      * DIVIDE EVENLY BY WS-SHARE ROUNDED * WS-DINERS                 *
+      *---------------------------------------------------------------*
+       01 WS-DINER-BREAKDOWN.
+          05 WS-SHARE-REMAINDER             PIC S9(5)V99  COMP-3.
+          05 WS-EVEN-DINERS                 PIC S999      COMP-3.
+          05 WS-EVEN-DINERS-OUT             PIC ZZ9.
+          05 WS-ODD-DINER-SHARE             PIC S999V99   COMP-3.
+          05 WS-ODD-DINER-SHARE-OUT         PIC ZZ9.99.
+      *
+       01 WS-PROGRAM-INDICATORS.
+          05 WS-VALID-INPUT-SW              PIC X.
+             88 WS-VALID-INPUT                            VALUE 'Y'.
+             88 WS-VALID-INPUT-NO                         VALUE 'N'.
+          05 WS-BATCH-MODE-SW               PIC X.
+             88 WS-BATCH-MODE                             VALUE 'Y'.
+             88 WS-BATCH-MODE-NO                          VALUE 'N'.
+          05 WS-MORE-BILLS-SW               PIC X.
+             88 WS-MORE-BILLS                             VALUE 'Y'.
+             88 WS-NO-MORE-BILLS                          VALUE 'N'.
+          05 WS-MORE-RATES-SW               PIC X.
+             88 WS-MORE-RATES                             VALUE 'Y'.
+             88 WS-NO-MORE-RATES                          VALUE 'N'.
+          05 WS-RATE-FOUND-SW               PIC X.
+             88 WS-RATE-FOUND                             VALUE 'Y'.
+             88 WS-RATE-NOT-FOUND                         VALUE 'N'.
+          05 WS-BILL-VALID-SW               PIC X.
+             88 WS-BILL-VALID                             VALUE 'Y'.
+             88 WS-BILL-INVALID                           VALUE 'N'.
+      *
+       01 WS-RATE-FILE-STATUS                PIC XX.
+       01 WS-BEST-EFFECTIVE-DATE             PIC 9(8)      VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      * DEFAULT TAX RATE AND TIP PERCENT, USED ONLY WHEN RATE-FILE    *
+      * HAS NO RECORD EFFECTIVE ON OR BEFORE TODAY                    *
+      *---------------------------------------------------------------*
+       01 WS-PROGRAM-CONSTANT.
+          05 WS-TAX-RATE                    PIC S9V99     COMP-3
+             VALUE +0.13.
+          05 WS-TIP-PERCENT                 PIC S9V99     COMP-3
+             VALUE +0.15.
+      *
+      *---------------------------------------------------------------*
+      * BATCH-MODE RUNNING TOTALS AND PRINT LINES                     *
+      *---------------------------------------------------------------*
+       01 WS-BATCH-TOTALS.
+          05 WS-CHECKS-PROCESSED            PIC S9(5)     COMP-3
+             VALUE ZERO.
+          05 WS-TIPS-COLLECTED              PIC S9(7)V99  COMP-3
+             VALUE ZERO.
+          05 WS-BILLS-REJECTED              PIC S9(5)     COMP-3
+             VALUE ZERO.
+          05 WS-CHECKS-PROCESSED-OUT        PIC ZZ,ZZ9.
+          05 WS-TIPS-COLLECTED-OUT          PIC ZZZ,ZZ9.99.
+          05 WS-BILLS-REJECTED-OUT          PIC ZZ,ZZ9.
+      *
+       01 WS-PRINT-DETAIL.
+          05 FILLER                         PIC X(3)  VALUE SPACES.
+          05 PD-BILL-OUT                    PIC ZZ9.99.
+          05 FILLER                         PIC X(5)  VALUE ' BILL'.
+          05 FILLER                         PIC X(2)  VALUE SPACES.
+          05 PD-TIP-OUT                     PIC Z9.99.
+          05 FILLER                         PIC X(5)  VALUE ' TIP'.
+          05 FILLER                         PIC X(2)  VALUE SPACES.
+          05 PD-TOTAL-OUT                   PIC ZZ,ZZ9.99.
+          05 FILLER                         PIC X(7)  VALUE ' TOTAL'.
+          05 FILLER                         PIC X(2)  VALUE SPACES.
+          05 PD-DINERS-OUT                  PIC ZZ9.
+          05 FILLER                         PIC X(8)  VALUE ' DINERS'.
+          05 FILLER                         PIC X(2)  VALUE SPACES.
+          05 PD-SHARE-OUT                   PIC ZZ9.99.
+          05 FILLER                         PIC X(6)  VALUE ' EACH'.
+      *
+       01 WS-BREAKDOWN-LINE.
+          05 FILLER                         PIC X(3)  VALUE SPACES.
+          05 BL-EVEN-DINERS-OUT             PIC ZZ9.
+          05 FILLER                         PIC X(13) VALUE
+             ' DINER(S) PAY'.
+          05 FILLER                         PIC X     VALUE SPACES.
+          05 BL-SHARE-OUT                   PIC ZZ9.99.
+          05 FILLER                         PIC X(3)  VALUE SPACES.
+          05 FILLER                         PIC X(24) VALUE
+             '1 DINER PAYS (ROUNDING)'.
+          05 FILLER                         PIC X     VALUE SPACES.
+          05 BL-ODD-SHARE-OUT               PIC ZZ9.99.
+      *
+       01 WS-PRINT-SUMMARY.
+          05 FILLER                         PIC X(5)  VALUE SPACES.
+          05 PS-CHECKS-OUT                  PIC ZZ,ZZ9.
+          05 FILLER                         PIC X(17) VALUE
+             ' BILLS PROCESSED'.
+          05 FILLER                         PIC X(5)  VALUE SPACES.
+          05 PS-TIPS-OUT                    PIC ZZZ,ZZ9.99.
+          05 FILLER                         PIC X(15) VALUE
+             ' TIPS COLLECTED'.
+          05 FILLER                         PIC X(5)  VALUE SPACES.
+          05 PS-REJECTED-OUT                PIC ZZ,ZZ9.
+          05 FILLER                         PIC X(17) VALUE
+             ' BILLS REJECTED'.
+      *
+      *---------------------------------------------------------------*
+      * REJECTED-RECORD LISTING -- BATCH BILL RECORDS THAT FAILED     *
+      * NUMERIC VALIDATION, LOGGED INSTEAD OF ABENDING THE RUN        *
+      *---------------------------------------------------------------*
+       01 WS-REJECT-LINE.
+          05 FILLER                         PIC X(5)  VALUE SPACES.
+          05 FILLER                         PIC X(37) VALUE
+             '*** REJECTED - NON-NUMERIC BILL -- '.
+          05 RL-RAW-RECORD                  PIC X(80).
+      /
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+       01 LS-PARMS.
+          05 LS-PARM-LENGTH                 PIC S9(4)  COMP.
+          05 LS-PARM-DATA.
+             10 LS-BILL-DOLLARS-X.
+                15 LS-BILL-DOLLARS          PIC 999.
+             10 LS-BILL-DECIMAL             PIC X.
+             10 LS-BILL-CENTS-X.
+                15 LS-BILL-CENTS            PIC 99.
+             10 LS-COMMA                    PIC X.
+             10 LS-DINERS-X.
+                15 LS-DINERS                PIC 99.
+             10 FILLER                      PIC X(91).
+          05 LS-BATCH-PARM REDEFINES LS-PARM-DATA.
+             10 LS-BATCH-KEYWORD            PIC X(5).
+             10 FILLER                      PIC X(95).
+      /
+      ******************************************************************
+       PROCEDURE DIVISION USING LS-PARMS.
+      ******************************************************************
+
+      ******************************************************************
+	   PROGRAM-MAINLINE.
+      ******************************************************************
+           PERFORM A0000-INITIALIZATION
+      *
+           IF WS-BATCH-MODE
+              PERFORM UNTIL WS-NO-MORE-BILLS
+                 IF WS-BILL-VALID
+                    PERFORM B0000-CALCULATE-MY-SHARE
+                    PERFORM B1000-WRITE-DETAIL-LINE
+                 END-IF
+                 PERFORM X1000-READ-BILL-RECORD
+              END-PERFORM
+              PERFORM C0000-WRAP-UP
+           ELSE
+              IF WS-VALID-INPUT
+                 PERFORM B0000-CALCULATE-MY-SHARE
+                 PERFORM C0000-WRAP-UP
+              END-IF
+           END-IF
+      *
+           STOP RUN
+           .
+
+      ******************************************************************
+       A0000-INITIALIZATION.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * DECIDE WHETHER THIS IS A SINGLE-CHECK RUN (PARM) OR A BATCH   *
+      * RUN (LS-PARMS = 'BATCH', BILL-FILE DRIVEN)                    *
+      *---------------------------------------------------------------*
+           SET  WS-BATCH-MODE-NO  TO TRUE
+           MOVE ZERO              TO WS-CHECKS-PROCESSED
+           MOVE ZERO              TO WS-TIPS-COLLECTED
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+      *
+           PERFORM A0500-LOAD-RATES
+      *
+           IF LS-PARM-LENGTH = +5 AND LS-BATCH-KEYWORD = 'BATCH'
+              SET WS-BATCH-MODE    TO TRUE
+              PERFORM A1000-OPEN-BATCH-FILES
+              PERFORM X1000-READ-BILL-RECORD
+           ELSE
+              PERFORM A2000-VALIDATE-SINGLE-PARM
+           END-IF
+           .
+
+      ******************************************************************
+       A0500-LOAD-RATES.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * READ THE RATE TABLE AND KEEP THE MOST RECENT RATE THAT IS     *
+      * EFFECTIVE ON OR BEFORE TODAY -- TRACKED VIA                   *
+      * WS-BEST-EFFECTIVE-DATE SO THE RESULT DOESN'T DEPEND ON        *
+      * RATE-FILE HAPPENING TO BE IN EFFECTIVE-DATE ORDER. IF THE     *
+      * FILE CAN'T BE OPENED, IS EMPTY, OR HAS NO RATE EFFECTIVE YET, *
+      * THE WS-PROGRAM-CONSTANT DEFAULTS ABOVE ARE LEFT IN PLACE.     *
+      *---------------------------------------------------------------*
+           SET  WS-MORE-RATES     TO TRUE
+           SET  WS-RATE-NOT-FOUND TO TRUE
+           MOVE ZERO               TO WS-BEST-EFFECTIVE-DATE
+      *
+           OPEN INPUT RATE-FILE
+      *
+           IF WS-RATE-FILE-STATUS = '00'
+              PERFORM UNTIL WS-NO-MORE-RATES
+                 READ RATE-FILE
+                    AT END
+                       SET WS-NO-MORE-RATES TO TRUE
+                    NOT AT END
+                       IF RT-EFFECTIVE-DATE <= WS-CURRENT-DATE
+                          AND RT-EFFECTIVE-DATE >=
+                              WS-BEST-EFFECTIVE-DATE
+                          SET WS-RATE-FOUND       TO TRUE
+                          MOVE RT-EFFECTIVE-DATE  TO
+                               WS-BEST-EFFECTIVE-DATE
+                          MOVE RT-TAX-RATE        TO WS-TAX-RATE
+                          MOVE RT-TIP-PERCENT     TO WS-TIP-PERCENT
+                       END-IF
+                 END-READ
+              END-PERFORM
+      *
+              CLOSE RATE-FILE
+           ELSE
+              DISPLAY 'WARNING: RATE-FILE COULD NOT BE OPENED '
+                      '(STATUS ' WS-RATE-FILE-STATUS ') -- USING '
+                      'DEFAULT TAX RATE AND TIP PERCENT'
+           END-IF
+           .
+
+      ******************************************************************
+       A1000-OPEN-BATCH-FILES.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * OPEN THE BATCH INPUT AND PRINT FILES                          *
+      *---------------------------------------------------------------*
+           SET  WS-MORE-BILLS     TO TRUE
+           SET  WS-BILL-VALID     TO TRUE
+           OPEN INPUT  BILL-FILE
+                OUTPUT PRINT-FILE
+           .
+
+      ******************************************************************
+       A2000-VALIDATE-SINGLE-PARM.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * VALIDATE THE INPUT PARAMETER                                  *
+      *---------------------------------------------------------------*
+           IF LS-PARM-LENGTH    = +9       AND
+              LS-BILL-DECIMAL   = '.'      AND
+              LS-COMMA          = ','      AND
+              LS-BILL-DOLLARS-X IS NUMERIC AND
+              LS-BILL-CENTS-X   IS NUMERIC AND
+              LS-DINERS-X       IS NUMERIC
+      *
+              SET WS-VALID-INPUT    TO TRUE
+              COMPUTE WS-BILL =
+                 LS-BILL-DOLLARS + (LS-BILL-CENTS / 100)
+              MOVE LS-DINERS       TO WS-DINERS
+           ELSE
+              SET WS-VALID-INPUT-NO TO TRUE
+              DISPLAY 'ERROR, THE PROGRAM REQUIRES AN INPUT '
+                      'PARAMETER IN THE FORMAT NNN.NN,DD'
+              DISPLAY ' '
+              DISPLAY 'WHERE: '
+              DISPLAY ' '
+              DISPLAY '   NNN.NN IS THE BILL AMOUNT, AND'
+              DISPLAY '   DD    IS THE NUMBER OF DINERS'
+              DISPLAY ' '
+              DISPLAY '   OR PASS PARM ''BATCH'' WITH A BILL-FILE '
+                      'OF BILL/DINER PAIRS'
+              DISPLAY ' '
+      *
+              IF LS-PARM-LENGTH > 0
+                 DISPLAY 'FOUND: '
+                          LS-PARMS(3:LS-PARM-LENGTH)
+              END-IF
+           END-IF
+           .
+
+      ******************************************************************
+       B0000-CALCULATE-MY-SHARE.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * CALCULATE THE TIP, AND EACH DINER'S PORTION OF THE BILL       *
+      *---------------------------------------------------------------*
+
+      *
+      * CACLULATE THE AMOUNT OF TAX ON THE BILL
+      *    COMPUTE ...
+           COMPUTE WS-TAX ROUNDED =
+              WS-BILL * WS-TAX-RATE / (1 + WS-TAX-RATE)
+
+      *
+      * CALCULATE THE TIP AS 15% OF THE BEFORE-TAX AMOUNT OF THE BILL
+      *    COMPUTE ...
+           COMPUTE WS-TIP ROUNDED =
+              (WS-BILL - WS-TAX) * WS-TIP-PERCENT
+              SIZE ERROR
+                 MOVE +99.99 TO WS-TIP
+           END-COMPUTE
+
+      *
+      * CALCULATE THE TOTAL AMOUNT OWED
+      *    ADD ...
+           ADD WS-TIP, WS-BILL
+              GIVING WS-TOTAL
+
+      *
+      * CALCULATE THE TOTAL AMOUNT PER DINER
+      *    DIVIDE ...
+           DIVIDE WS-TOTAL BY WS-DINERS
+              GIVING WS-SHARE ROUNDED
+      *
+           PERFORM B0500-COMPUTE-DINER-BREAKDOWN
+           .
+
+      ******************************************************************
+       B0500-COMPUTE-DINER-BREAKDOWN.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * WS-SHARE ROUNDED TIMES WS-DINERS MAY NOT ADD BACK UP TO THE   *
+      * TOTAL. WHEN IT DOESN'T, (WS-DINERS - 1) DINERS PAY WS-SHARE   *
+      * AND ONE DINER ABSORBS THE LEFTOVER PENNIES, SO THE GROUP CAN  *
+      * SETTLE UP TO THE PENNY.                                       *
+      *---------------------------------------------------------------*
+           COMPUTE WS-SHARE-REMAINDER =
+              WS-TOTAL - (WS-SHARE * WS-DINERS)
+      *
+           IF WS-SHARE-REMAINDER NOT = ZERO
+              COMPUTE WS-EVEN-DINERS = WS-DINERS - 1
+              COMPUTE WS-ODD-DINER-SHARE =
+                 WS-SHARE + WS-SHARE-REMAINDER
+           END-IF
+           .
+
+      ******************************************************************
+       B1000-WRITE-DETAIL-LINE.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * WRITE ONE BILL'S RESULT TO THE BATCH PRINT FILE               *
+      *---------------------------------------------------------------*
+           ADD  1       TO WS-CHECKS-PROCESSED
+           ADD  WS-TIP  TO WS-TIPS-COLLECTED
+      *
+           MOVE SPACES     TO WS-PRINT-DETAIL
+           MOVE WS-BILL    TO PD-BILL-OUT
+           MOVE WS-TIP     TO PD-TIP-OUT
+           MOVE WS-TOTAL   TO PD-TOTAL-OUT
+           MOVE WS-DINERS  TO PD-DINERS-OUT
+           MOVE WS-SHARE   TO PD-SHARE-OUT
+      *
+           WRITE PRINT-RECORD FROM WS-PRINT-DETAIL
+              AFTER 1
+      *
+           IF WS-SHARE-REMAINDER NOT = ZERO
+              MOVE SPACES             TO WS-BREAKDOWN-LINE
+              MOVE WS-EVEN-DINERS     TO BL-EVEN-DINERS-OUT
+              MOVE WS-SHARE           TO BL-SHARE-OUT
+              MOVE WS-ODD-DINER-SHARE TO BL-ODD-SHARE-OUT
+              WRITE PRINT-RECORD FROM WS-BREAKDOWN-LINE
+                 AFTER 1
+           END-IF
+           .
+
+      ******************************************************************
+       C0000-WRAP-UP.
+      ******************************************************************
+
+           IF WS-BATCH-MODE
+              PERFORM C1000-WRITE-BATCH-SUMMARY
+              CLOSE BILL-FILE
+                    PRINT-FILE
+           ELSE
+              PERFORM C2000-DISPLAY-SINGLE-RESULT
+           END-IF
+           .
+
+      ******************************************************************
+       C1000-WRITE-BATCH-SUMMARY.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * WRITE THE FINAL SUMMARY LINE TO THE BATCH PRINT FILE          *
+      *---------------------------------------------------------------*
+           MOVE WS-CHECKS-PROCESSED TO WS-CHECKS-PROCESSED-OUT
+           MOVE WS-TIPS-COLLECTED   TO WS-TIPS-COLLECTED-OUT
+           MOVE WS-BILLS-REJECTED   TO WS-BILLS-REJECTED-OUT
+      *
+           MOVE SPACES              TO WS-PRINT-SUMMARY
+           MOVE WS-CHECKS-PROCESSED-OUT TO PS-CHECKS-OUT
+           MOVE WS-TIPS-COLLECTED-OUT   TO PS-TIPS-OUT
+           MOVE WS-BILLS-REJECTED-OUT   TO PS-REJECTED-OUT
+      *
+           WRITE PRINT-RECORD FROM WS-PRINT-SUMMARY
+              AFTER 2
+           .
+
+      ******************************************************************
+       C2000-DISPLAY-SINGLE-RESULT.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * DISPLAY THE RESULT FOR A SINGLE-CHECK RUN                     *
+      *---------------------------------------------------------------*
+           MOVE WS-BILL   TO WS-BILL-OUT
+           MOVE WS-TIP    TO WS-TIP-OUT
+           MOVE WS-TOTAL  TO WS-TOTAL-OUT
+           MOVE WS-DINERS TO WS-DINERS-OUT
+           MOVE WS-SHARE  TO WS-SHARE-OUT
+      *
+           DISPLAY '     '    WS-BILL-OUT   ' BILL'
+           DISPLAY '      '   WS-TIP-OUT    ' PLUS TIP'
+           DISPLAY '  ---------'
+           DISPLAY '  '       WS-TOTAL-OUT  ' TOTAL'
+           DISPLAY '        ' WS-DINERS-OUT ' DIVIDED BY DINERS'
+           DISPLAY '  ---------'
+           DISPLAY '     '    WS-SHARE-OUT  ' YOUR SHARE'
+      *
+           IF WS-SHARE-REMAINDER NOT = ZERO
+              MOVE WS-EVEN-DINERS     TO WS-EVEN-DINERS-OUT
+              MOVE WS-ODD-DINER-SHARE TO WS-ODD-DINER-SHARE-OUT
+              DISPLAY ' '
+              DISPLAY '  DOESN''T DIVIDE EVENLY -- TO SETTLE UP:'
+              DISPLAY '     ' WS-EVEN-DINERS-OUT
+                       ' DINER(S) PAY ' WS-SHARE-OUT
+              DISPLAY '     1 DINER PAYS '
+                       WS-ODD-DINER-SHARE-OUT
+                       ' (INCLUDES ROUNDING REMAINDER)'
+           END-IF
+           .
+
+      ******************************************************************
+       X1000-READ-BILL-RECORD.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * READ ONE BILL/DINER PAIR FROM THE BATCH INPUT FILE. VALIDATE  *
+      * THE NUMERIC FIELDS THE SAME WAY A2000-VALIDATE-SINGLE-PARM    *
+      * DOES FOR THE SINGLE-CHECK PARM -- A MALFORMED RECORD WOULD    *
+      * OTHERWISE RAISE A DATA EXCEPTION ON THE COMPUTE BELOW AND     *
+      * ABEND THE WHOLE BATCH RUN. BR-DINERS MUST ALSO BE GREATER     *
+      * THAN ZERO -- "00" PASSES IS NUMERIC BUT WOULD DIVIDE BY ZERO  *
+      * IN B0000-CALCULATE-MY-SHARE.                                  *
+      *---------------------------------------------------------------*
+           READ BILL-FILE
+              AT END
+                 SET WS-NO-MORE-BILLS TO TRUE
+              NOT AT END
+                 IF BR-BILL-DOLLARS-X IS NUMERIC AND
+                    BR-BILL-CENTS-X   IS NUMERIC AND
+                    BR-DINERS-X       IS NUMERIC AND
+                    BR-DINERS         > ZERO
+                    SET WS-BILL-VALID TO TRUE
+                    COMPUTE WS-BILL =
+                       BR-BILL-DOLLARS + (BR-BILL-CENTS / 100)
+                    MOVE BR-DINERS TO WS-DINERS
+                 ELSE
+                    SET WS-BILL-INVALID TO TRUE
+                    PERFORM X1100-WRITE-REJECTED-BILL
+                 END-IF
+           END-READ
+           .
+
+      ******************************************************************
+       X1100-WRITE-REJECTED-BILL.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * LOG A BATCH BILL RECORD THAT FAILED NUMERIC VALIDATION TO THE *
+      * PRINT FILE INSTEAD OF LETTING IT ABEND THE RUN                *
+      *---------------------------------------------------------------*
+           ADD  1                  TO WS-BILLS-REJECTED
+      *
+           MOVE SPACES             TO WS-REJECT-LINE
+           MOVE BILL-RECORD        TO RL-RAW-RECORD
+      *
+           WRITE PRINT-RECORD FROM WS-REJECT-LINE
+              AFTER 1
+           .
