@@ -27,9 +27,21 @@
        INPUT-OUTPUT SECTION.
       ******************************************************************   
        
-	   FILE-CONTROL.      
+	   FILE-CONTROL.
            SELECT WISH-FILE      ASSIGN TO UT-S-WISH.
            SELECT REPORT-FILE    ASSIGN TO UT-S-REPORT.
+           SELECT ITEM-MASTER    ASSIGN TO UT-S-ITEMMST.
+           SELECT EXCEPTION-FILE ASSIGN TO UT-S-EXCPT.
+           SELECT RATING-FILE    ASSIGN TO UT-S-RATING.
+           SELECT INELIGIBLE-FILE ASSIGN TO UT-S-INELIG.
+           SELECT BUDGET-FILE    ASSIGN TO UT-S-BUDGET.
+           SELECT CHECKPOINT-FILE ASSIGN TO UT-S-CKPT.
+           SELECT AUDIT-LOG-FILE  ASSIGN TO UT-S-AUDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT LIMIT-FILE      ASSIGN TO UT-S-LIMITS
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-LIMIT-FILE-STATUS.
       /
       
       ******************************************************************   
@@ -54,6 +66,117 @@
            DATA RECORD IS REPORT-RECORD.
       *
        01  REPORT-RECORD                    PIC X(132).
+      *
+      *---------------------------------------------------------------*
+      * GIFT CATALOG, MAINTAINED BY ITEMMNT, SORTED ASCENDING BY      *
+      * IM-ITEM-NUMBER                                                *
+      *---------------------------------------------------------------*
+       FD  ITEM-MASTER
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ITEM-MASTER-RECORD.
+      *
+       01  ITEM-MASTER-RECORD.
+           05  IM-ITEM-NUMBER                PIC X(5).
+           05  IM-ITEM-DESCRIPTION            PIC X(25).
+           05  IM-ITEM-PRICE                  PIC 9(7)V99.
+           05  FILLER                         PIC X(41).
+      *
+      *---------------------------------------------------------------*
+      * UNMATCHED ITEM-NUMBER EXCEPTION LISTING                       *
+      *---------------------------------------------------------------*
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXCEPTION-RECORD.
+      *
+       01  EXCEPTION-RECORD                  PIC X(80).
+      *
+      *---------------------------------------------------------------*
+      * NAUGHTY-RATING SUMMARY REPORT, FOR DISTRIBUTION CENTER        *
+      * INVENTORY PLANNING                                            *
+      *---------------------------------------------------------------*
+       FD  RATING-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RATING-RECORD.
+      *
+       01  RATING-RECORD                     PIC X(132).
+      *
+      *---------------------------------------------------------------*
+      * CLIENTS 13 AND OVER -- WE DON'T TAKE WISH-LIST REQUESTS FROM  *
+      * THEM, SO THEY'RE LISTED HERE INSTEAD OF ON THE WISH LIST      *
+      *---------------------------------------------------------------*
+       FD  INELIGIBLE-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INELIGIBLE-RECORD.
+      *
+       01  INELIGIBLE-RECORD                 PIC X(80).
+      *
+      *---------------------------------------------------------------*
+      * CLIENTS WHOSE WISH-LIST TOTAL WENT OVER WS-CLIENT-BUDGET-LIMIT*
+      *---------------------------------------------------------------*
+       FD  BUDGET-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS BUDGET-RECORD.
+      *
+       01  BUDGET-RECORD                     PIC X(80).
+      *
+      *---------------------------------------------------------------*
+      * PER-CLIENT BUDGET LIMIT TABLE: EFFECTIVE-DATED, ONE RECORD    *
+      * PER LIMIT CHANGE, MAINTAINED BY OPERATIONS -- SAME PATTERN AS *
+      * ARIT'S RATE-FILE SO THE LIMIT IS CONFIGURABLE WITHOUT A CODE  *
+      * CHANGE                                                        *
+      *---------------------------------------------------------------*
+       FD  LIMIT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS LIMIT-RECORD.
+      *
+       01  LIMIT-RECORD.
+           05  LT-EFFECTIVE-DATE             PIC 9(8).
+           05  LT-BUDGET-LIMIT                PIC S9(7)V99.
+           05  FILLER                        PIC X(65).
+      *
+      *---------------------------------------------------------------*
+      * CHECKPOINTS WRITTEN EVERY WS-CHECKPOINT-INTERVAL RECORDS SO A *
+      * LONG RUN CAN RESTART NEAR WHERE IT ABENDED INSTEAD OF FROM    *
+      * RECORD ONE. ON A RESTART RUN THIS FILE IS READ FIRST (OPEN    *
+      * INPUT) FOR THE LAST CHECKPOINT, THEN RE-OPENED (EXTEND) SO    *
+      * THIS RUN'S CHECKPOINTS ARE APPENDED AFTER IT.                 *
+      *---------------------------------------------------------------*
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-RECORD.
+      *
+       01  CHECKPOINT-RECORD.
+           05  CKPT-CLIENT-ID                 PIC X(5).
+           05  CKPT-PAGE                      PIC S9(3)   COMP-3.
+           05  CKPT-GRAND-TOTAL               PIC S9(9)V99 COMP-3.
+           05  CKPT-RATING-COUNTERS OCCURS 6 TIMES.
+               10  CKPT-RATING-ITEM-COUNT     PIC S9(7)   COMP-3.
+               10  CKPT-RATING-AMOUNT         PIC S9(9)V99 COMP-3.
+           05  FILLER                         PIC X(7).
+      *
+      *---------------------------------------------------------------*
+      * SHARED RUN-CONTROL / AUDIT LOG -- ONE LINE PER RUN OF REPORT  *
+      * OR INTFUNC, SO TWO CONSECUTIVE DAYS' TOTALS CAN BE COMPARED   *
+      *---------------------------------------------------------------*
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS AUDIT-LOG-RECORD.
+      *
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-RUN-DATE                 PIC 9(8).
+           05  AUDIT-PROGRAM-NAME             PIC X(8).
+           05  AUDIT-RECORD-COUNT             PIC 9(7).
+           05  AUDIT-GRAND-TOTAL              PIC S9(9)V99.
+           05  AUDIT-PAGE-COUNT               PIC S9(3).
+           05  FILLER                         PIC X(42).
       /
       
       ******************************************************************   
@@ -70,6 +193,34 @@
           05 WS-FIRST-RECORD-SW             PIC X.
              88 FIRST-RECORD                          VALUE 'Y'.
              88 FIRST-RECORD-NOT                      VALUE 'N'.
+          05 WS-MORE-ITEMS-SW               PIC X.
+             88 MORE-ITEMS                            VALUE 'Y'.
+             88 NO-MORE-ITEMS                         VALUE 'N'.
+          05 WS-CLIENT-ELIGIBLE-SW          PIC X.
+             88 WS-CLIENT-ELIGIBLE                    VALUE 'Y'.
+             88 WS-CLIENT-INELIGIBLE                  VALUE 'N'.
+          05 WS-OVER-BUDGET-SW              PIC X.
+             88 WS-CLIENT-OVER-BUDGET                 VALUE 'Y'.
+             88 WS-CLIENT-OVER-BUDGET-NOT             VALUE 'N'.
+          05 WS-CLIENT-REPORTED-SW          PIC X.
+             88 WS-CLIENT-REPORTED                    VALUE 'Y'.
+             88 WS-CLIENT-REPORTED-NOT                VALUE 'N'.
+          05 WS-RESTART-SW                  PIC X.
+             88 WS-RESTART-MODE                       VALUE 'Y'.
+             88 WS-RESTART-MODE-NOT                   VALUE 'N'.
+          05 WS-SKIP-SW                     PIC X.
+             88 WS-SKIPPING-TO-RESTART                VALUE 'Y'.
+             88 WS-SKIPPING-TO-RESTART-NOT            VALUE 'N'.
+          05 WS-MORE-CHECKPOINTS-SW         PIC X.
+             88 MORE-CHECKPOINTS                      VALUE 'Y'.
+             88 NO-MORE-CHECKPOINTS                   VALUE 'N'.
+          05 WS-MORE-LIMITS-SW              PIC X.
+             88 WS-MORE-LIMITS                        VALUE 'Y'.
+             88 WS-NO-MORE-LIMITS                     VALUE 'N'.
+      *
+       01 WS-LIMIT-FILE-STATUS              PIC XX.
+      *
+       01 WS-AUDIT-FILE-STATUS              PIC XX.
       *
        01 WS-VARIABLES.
           05 WS-CURRENT-DATE.
@@ -87,59 +238,65 @@
           05 WS-GRAND-TOTAL                 PIC S9(9)V99
                                                       PACKED-DECIMAL.
           05 WS-PREV-CLIENT-ID              PIC X(5).
+          05 WS-RECORD-COUNT                PIC S9(7)   PACKED-DECIMAL
+                                                      VALUE ZERO.
+          05 WS-RECORDS-SINCE-CHECKPOINT    PIC S9(5)   COMP-3
+                                                      VALUE ZERO.
+          05 WS-RESTART-CLIENT-ID           PIC X(5)
+                                                      VALUE LOW-VALUES.
+          05 WS-RESTART-PAGE                PIC S9(3)   PACKED-DECIMAL
+                                                      VALUE ZERO.
+          05 WS-RESTART-GRAND-TOTAL         PIC S9(9)V99
+                                                      PACKED-DECIMAL
+                                                      VALUE ZERO.
+          05 WS-CLIENT-BUDGET-LIMIT         PIC S9(7)V99
+                                                      PACKED-DECIMAL
+                                                      VALUE +2500.00.
+          05 WS-BEST-LIMIT-DATE             PIC 9(8)
+                                                      VALUE ZERO.
       *
        01 WS-CONSTANTS.
           05 WS-LINES-PER-PAGE              PIC S9(3) PACKED-DECIMAL
                                                       VALUE +60.
+          05 WS-AGE-CUTOFF                  PIC S9(3) PACKED-DECIMAL
+                                                      VALUE +13.
+          05 WS-CHECKPOINT-INTERVAL         PIC S9(5)   COMP-3
+                                                      VALUE +100.
+      *
+      *---------------------------------------------------------------*
+      * WISH-CLIENT-DOB IS CCYY-MM-DD. USED WITH FUNCTION              *
+      * INTEGER-OF-DATE TO COMPUTE AGE IN YEARS AS OF WS-DATE          *
+      *---------------------------------------------------------------*
+       01 WS-DOB-WORK.
+          05 WS-DOB-YYYY                    PIC 9(4).
+          05 FILLER                         PIC X.
+          05 WS-DOB-MM                      PIC 99.
+          05 FILLER                         PIC X.
+          05 WS-DOB-DD                      PIC 99.
+       01 WS-DOB-DATE-NUM                   PIC 9(8).
+       01 WS-AGE-DAYS                       PIC S9(9) BINARY.
+       01 WS-AGE-YEARS                      PIC S9(3) PACKED-DECIMAL.
       *
+      *---------------------------------------------------------------*
+      * GIFT CATALOG, LOADED FROM ITEM-MASTER AT STARTUP BY           *
+      * B0050-LOAD-ITEM-TABLE. THE CATALOG USED TO BE A HARDCODED     *
+      * 19-ENTRY TABLE HERE; IT NOW GROWS WITH THE ITEM-MASTER FILE   *
+      * (MAINTAINED BY ITEMMNT) WITHOUT A RECOMPILE.                  *
+      *---------------------------------------------------------------*
+       01 WS-ITEM-TABLE-MAX                 PIC S9(4) BINARY
+                                                      VALUE +500.
+       01 WS-ITEM-MAX                       PIC S9(4) BINARY
+                                                      VALUE ZERO.
+       01 WS-PREV-ITEM-NUMBER               PIC X(5)  VALUE LOW-VALUES.
        01 WS-ITEM-TABLE.
-          05 WS-ITEM-MAX                    PIC S9(4) BINARY VALUE +19.
-          05 WS-ITEM-FILLER.
-             10 FILLER                      PIC X(30) VALUE
-                '00004SHOTGUN                  '.
-             10 FILLER                      PIC X(30) VALUE
-                '00005BIRD SEED                '.
-             10 FILLER                      PIC X(30) VALUE
-                '00006A MILLION BUCKS          '.
-             10 FILLER                      PIC X(30) VALUE
-                '00044SHOTGUN SHELLS           '.
-             10 FILLER                      PIC X(30) VALUE
-                '00068HALF A MILLION BUCKS     '.
-             10 FILLER                      PIC X(30) VALUE
-                '00081GIANT RUBBER BANDS       '.
-             10 FILLER                      PIC X(30) VALUE
-                '00083ROCKET SUIT              '.
-             10 FILLER                      PIC X(30) VALUE
-                '00086INSTANT HOLES            '.
-             10 FILLER                      PIC X(30) VALUE
-                '00094STEEL CARROT             '.
-             10 FILLER                      PIC X(30) VALUE
-                '00107GIGANTIC MAGNET          '.
-             10 FILLER                      PIC X(30) VALUE
-                '00214REVOLVER                 '.
-             10 FILLER                      PIC X(30) VALUE
-                '00215SABER                    '.
-             10 FILLER                      PIC X(30) VALUE
-                '01234CARROTS                  '.
-             10 FILLER                      PIC X(30) VALUE
-                '09833PERFUME                  '.
-             10 FILLER                      PIC X(30) VALUE
-                '10000DOG TOYS                 '.
-             10 FILLER                      PIC X(30) VALUE
-                '12000SHEEP SUIT               '.
-             10 FILLER                      PIC X(30) VALUE
-                '12875BACON                    '.
-             10 FILLER                      PIC X(30) VALUE
-                '55555RUNNING SHOES            '.
-             10 FILLER                      PIC X(30) VALUE
-                '88777SHEET MUSIC              '.
           05 WS-ITEM
-             REDEFINES WS-ITEM-FILLER
-             OCCURS 19 TIMES
+             OCCURS 1 TO 500 TIMES
+             DEPENDING ON WS-ITEM-MAX
              ASCENDING KEY IS WS-ITEM-NUMBER
              INDEXED BY WS-IDX.
              10 WS-ITEM-NUMBER              PIC X(5).
              10 WS-ITEM-DESCRIPTION         PIC X(25).
+             10 WS-ITEM-PRICE               PIC 9(7)V99.
       *
        01 WS-WISH-RECORD.
           05 WISH-CLIENT-ID                 PIC X(5).
@@ -185,11 +342,87 @@
           05 DETAIL-ITEM-COST               PIC ZZZ,ZZZ,ZZ9.99.
           05 FILLER                         PIC X(3).
           05 DETAIL-NAUGHTY-RATING          PIC X(20).
+      *
+       01 WS-EXCEPTION-LINE.
+          05 EXCEPTION-CLIENT-ID            PIC X(5).
+          05 FILLER                         PIC X(3)  VALUE SPACES.
+          05 EXCEPTION-CLIENT-NAME          PIC X(25).
+          05 FILLER                         PIC X(3)  VALUE SPACES.
+          05 EXCEPTION-ITEM-NUMBER          PIC 9(5).
+          05 FILLER                         PIC X(3)  VALUE SPACES.
+          05 FILLER                         PIC X(23) VALUE
+             'ITEM NOT IN ITEM-MASTER'.
+          05 FILLER                         PIC X(13) VALUE SPACES.
+      *
+       01 WS-INELIGIBLE-LINE.
+          05 INELIGIBLE-CLIENT-ID           PIC X(5).
+          05 FILLER                         PIC X(3)  VALUE SPACES.
+          05 INELIGIBLE-CLIENT-NAME         PIC X(25).
+          05 FILLER                         PIC X(3)  VALUE SPACES.
+          05 INELIGIBLE-CLIENT-DOB          PIC X(10).
+          05 FILLER                         PIC X(3)  VALUE SPACES.
+          05 INELIGIBLE-AGE                 PIC ZZ9.
+          05 FILLER                         PIC X(2)  VALUE SPACES.
+          05 FILLER                         PIC X(26) VALUE
+             'CLIENT IS 13 OR OVER'.
+      *
+       01 WS-OVER-BUDGET-LINE.
+          05 OVER-BUDGET-CLIENT-ID          PIC X(5).
+          05 FILLER                         PIC X(3)  VALUE SPACES.
+          05 OVER-BUDGET-CLIENT-NAME        PIC X(25).
+          05 FILLER                         PIC X(3)  VALUE SPACES.
+          05 OVER-BUDGET-ITEM-NUMBER        PIC 9(5).
+          05 FILLER                         PIC X(3)  VALUE SPACES.
+          05 OVER-BUDGET-CLIENT-TOTAL       PIC ZZZ,ZZ9.99.
+          05 FILLER                         PIC X(2)  VALUE SPACES.
+          05 FILLER                         PIC X(17) VALUE
+             'OVER BUDGET LIMIT'.
+      *
+      *---------------------------------------------------------------*
+      * NAUGHTY-RATING SUMMARY TOTALS -- 1 TO 5 ARE CODES 01-05,      *
+      * 6 IS UNRECOGNIZED/INVALID CODES                               *
+      *---------------------------------------------------------------*
+       01 WS-RATING-TABLE.
+          05 WS-RATING-COUNTERS OCCURS 6 TIMES.
+             10 WS-RATING-LABEL             PIC X(19).
+             10 WS-RATING-ITEM-COUNT        PIC S9(7)   COMP-3
+                                                      VALUE ZERO.
+             10 WS-RATING-AMOUNT            PIC S9(9)V99 COMP-3
+                                                      VALUE ZERO.
+       01 WS-RATING-IDX                     PIC S9(4) BINARY.
+      *
+       01 WS-RATING-HEADING-1.
+          05 FILLER                         PIC X(40) VALUE
+             'NAUGHTY-RATING SUMMARY'.
+      *
+       01 WS-RATING-HEADING-2.
+          05 FILLER                         PIC X(20) VALUE
+             'RATING'.
+          05 FILLER                         PIC X(12) VALUE
+             'ITEM COUNT'.
+          05 FILLER                         PIC X(15) VALUE
+             'DOLLAR AMOUNT'.
+      *
+       01 WS-RATING-DETAIL.
+          05 RATING-LABEL-OUT               PIC X(20).
+          05 RATING-COUNT-OUT               PIC ZZZ,ZZ9.
+          05 FILLER                         PIC X(3)  VALUE SPACES.
+          05 RATING-AMOUNT-OUT              PIC $$$,$$$,$$9.99.
+      /
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+       01 LS-PARMS.
+          05 LS-PARM-LENGTH                 PIC S9(4)  COMP.
+          05 LS-PARM-DATA                   PIC X(100).
+          05 LS-RESTART-PARM REDEFINES LS-PARM-DATA.
+             10 LS-RESTART-KEYWORD          PIC X(7).
+             10 FILLER                      PIC X(93).
       /
 
-      ******************************************************************   
-       PROCEDURE DIVISION.
-      ******************************************************************   
+      ******************************************************************
+       PROCEDURE DIVISION USING LS-PARMS.
+      ******************************************************************
       
       ******************************************************************   
        MAINLINE.
@@ -198,6 +431,10 @@
            PERFORM A0000-INITIALIZATION
            PERFORM B0000-OPEN-FILES
            PERFORM X1000-READ-RECORD
+      *
+           IF WS-SKIPPING-TO-RESTART
+              PERFORM B0080-SKIP-TO-RESTART-POINT
+           END-IF
       *
            PERFORM C0000-PROCESS-RECORDS
               UNTIL NO-MORE-RECORDS
@@ -220,8 +457,17 @@
            MOVE ZERO              TO WS-PAGE,
                                      WS-CLIENT-TOTAL
                                      WS-GRAND-TOTAL
+                                     WS-RECORD-COUNT
            MOVE WS-LINES-PER-PAGE TO WS-LINE
            MOVE LOW-VALUES        TO WS-PREV-CLIENT-ID
+           SET  WS-RESTART-MODE-NOT         TO TRUE
+           SET  WS-SKIPPING-TO-RESTART-NOT  TO TRUE
+           SET  WS-CLIENT-REPORTED-NOT      TO TRUE
+      *
+           IF LS-PARM-LENGTH = +7 AND LS-RESTART-KEYWORD = 'RESTART'
+              SET WS-RESTART-MODE      TO TRUE
+              SET WS-SKIPPING-TO-RESTART TO TRUE
+           END-IF
       *
            MOVE FUNCTION CURRENT-DATE
                                   TO WS-CURRENT-DATE
@@ -234,6 +480,13 @@
            MOVE WS-YYYY           TO WS-HEADING-YYYY
            MOVE WS-MM             TO WS-HEADING-MM
            MOVE WS-DD             TO WS-HEADING-DD
+      *
+           MOVE 'CONVICTED'         TO WS-RATING-LABEL (1)
+           MOVE 'NAUGHTY'           TO WS-RATING-LABEL (2)
+           MOVE 'NEUTRAL'           TO WS-RATING-LABEL (3)
+           MOVE 'NICE'              TO WS-RATING-LABEL (4)
+           MOVE 'SAINT'             TO WS-RATING-LABEL (5)
+           MOVE '* INVALID RATING *' TO WS-RATING-LABEL (6)
            .
       *
       ******************************************************************   
@@ -241,51 +494,405 @@
       ******************************************************************   
 	  
       *---------------------------------------------------------------*
-      * OPEN FILES USED IN THE PROGRAM                                *
+      * OPEN FILES USED IN THE PROGRAM. ON A RESTART RUN, REPORT-FILE *
+      * AND THE OTHER DETAIL/EXCEPTION FILES ARE OPENED EXTEND, NOT   *
+      * OUTPUT, SO THE PAGES ALREADY PRODUCED BEFORE THE ABEND AREN'T *
+      * TRUNCATED -- SAME REASONING AS CHECKPOINT-FILE BELOW.         *
       *---------------------------------------------------------------*
-      
-           OPEN INPUT  WISH-FILE
-                OUTPUT REPORT-FILE
+
+           OPEN INPUT WISH-FILE
+      *
+           IF WS-RESTART-MODE
+              PERFORM B0060-LOAD-CHECKPOINT
+              OPEN EXTEND REPORT-FILE
+                          EXCEPTION-FILE
+                          RATING-FILE
+                          INELIGIBLE-FILE
+                          BUDGET-FILE
+                          CHECKPOINT-FILE
+           ELSE
+              OPEN OUTPUT REPORT-FILE
+                          EXCEPTION-FILE
+                          RATING-FILE
+                          INELIGIBLE-FILE
+                          BUDGET-FILE
+                          CHECKPOINT-FILE
+           END-IF
+      *
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+      *
+           PERFORM B0050-LOAD-ITEM-TABLE
+           PERFORM B0070-LOAD-BUDGET-LIMIT
            .
-      
-      ******************************************************************   
+
+      ******************************************************************
+       B0070-LOAD-BUDGET-LIMIT.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * READ THE LIMIT TABLE AND KEEP THE MOST RECENT LIMIT THAT IS   *
+      * EFFECTIVE ON OR BEFORE TODAY -- TRACKED VIA WS-BEST-LIMIT-    *
+      * DATE SO THE RESULT DOESN'T DEPEND ON LIMIT-FILE HAPPENING TO  *
+      * BE IN EFFECTIVE-DATE ORDER, SAME AS ARIT'S A0500-LOAD-RATES.  *
+      * IF THE FILE CAN'T BE OPENED, IS EMPTY, OR HAS NO LIMIT        *
+      * EFFECTIVE YET, THE WS-CLIENT-BUDGET-LIMIT DEFAULT ABOVE IS    *
+      * LEFT IN PLACE.                                                *
+      *---------------------------------------------------------------*
+           SET  WS-MORE-LIMITS    TO TRUE
+           MOVE ZERO               TO WS-BEST-LIMIT-DATE
+      *
+           OPEN INPUT LIMIT-FILE
+      *
+           IF WS-LIMIT-FILE-STATUS = '00'
+              PERFORM UNTIL WS-NO-MORE-LIMITS
+                 READ LIMIT-FILE
+                    AT END
+                       SET WS-NO-MORE-LIMITS TO TRUE
+                    NOT AT END
+                       IF LT-EFFECTIVE-DATE <= WS-DATE
+                          AND LT-EFFECTIVE-DATE >=
+                              WS-BEST-LIMIT-DATE
+                          MOVE LT-EFFECTIVE-DATE TO
+                               WS-BEST-LIMIT-DATE
+                          MOVE LT-BUDGET-LIMIT    TO
+                               WS-CLIENT-BUDGET-LIMIT
+                       END-IF
+                 END-READ
+              END-PERFORM
+      *
+              CLOSE LIMIT-FILE
+           ELSE
+              DISPLAY 'WARNING: LIMIT-FILE COULD NOT BE OPENED '
+                      '(STATUS ' WS-LIMIT-FILE-STATUS ') -- USING '
+                      'DEFAULT CLIENT BUDGET LIMIT'
+           END-IF
+           .
+
+      ******************************************************************
+       B0060-LOAD-CHECKPOINT.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * READ THE CHECKPOINT FILE FROM THE RUN THAT ABENDED, KEEPING   *
+      * THE LAST RECORD ON IT -- THAT'S THE POINT WE RESUME FROM      *
+      *---------------------------------------------------------------*
+           OPEN INPUT CHECKPOINT-FILE
+      *
+           SET  MORE-CHECKPOINTS TO TRUE
+           PERFORM UNTIL NO-MORE-CHECKPOINTS
+              READ CHECKPOINT-FILE
+                 AT END
+                    SET NO-MORE-CHECKPOINTS TO TRUE
+                 NOT AT END
+                    MOVE CKPT-CLIENT-ID   TO WS-RESTART-CLIENT-ID
+                    MOVE CKPT-PAGE        TO WS-RESTART-PAGE
+                    MOVE CKPT-GRAND-TOTAL TO WS-RESTART-GRAND-TOTAL
+                    PERFORM VARYING WS-RATING-IDX FROM 1 BY 1
+                            UNTIL WS-RATING-IDX > 6
+                       MOVE CKPT-RATING-ITEM-COUNT (WS-RATING-IDX) TO
+                            WS-RATING-ITEM-COUNT (WS-RATING-IDX)
+                       MOVE CKPT-RATING-AMOUNT (WS-RATING-IDX)     TO
+                            WS-RATING-AMOUNT (WS-RATING-IDX)
+                    END-PERFORM
+              END-READ
+           END-PERFORM
+      *
+           CLOSE CHECKPOINT-FILE
+      *
+           MOVE WS-RESTART-PAGE        TO WS-PAGE
+           MOVE WS-RESTART-GRAND-TOTAL TO WS-GRAND-TOTAL
+           MOVE WS-RESTART-CLIENT-ID   TO WS-PREV-CLIENT-ID
+      *
+           DISPLAY 'RESTARTING AFTER CLIENT ID ' WS-RESTART-CLIENT-ID
+                   ' -- PAGE ' WS-PAGE ' GRAND TOTAL ' WS-GRAND-TOTAL
+           .
+
+      ******************************************************************
+       B0080-SKIP-TO-RESTART-POINT.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * WISH-FILE IS SORTED ASCENDING BY CLIENT ID -- EVERY RECORD    *
+      * FOR A CLIENT ID AT OR BEFORE THE CHECKPOINT WAS ALREADY       *
+      * PROCESSED AND REPORTED BEFORE THE PRIOR RUN ABENDED           *
+      *---------------------------------------------------------------*
+           PERFORM UNTIL NO-MORE-RECORDS
+                 OR WISH-CLIENT-ID > WS-RESTART-CLIENT-ID
+              PERFORM X1000-READ-RECORD
+           END-PERFORM
+      *
+           SET  WS-SKIPPING-TO-RESTART-NOT TO TRUE
+           .
+
+      ******************************************************************
+       B0050-LOAD-ITEM-TABLE.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * LOAD THE GIFT CATALOG FROM ITEM-MASTER INTO WS-ITEM-TABLE.    *
+      * C2200-FIND-ITEM-DESCRIPTION LATER DOES A SEARCH ALL (BINARY   *
+      * SEARCH) AGAINST THIS TABLE, WHICH REQUIRES IT TO GENUINELY BE *
+      * IN ASCENDING IM-ITEM-NUMBER ORDER -- CHECK FOR THAT HERE THE  *
+      * SAME WAY C0500-CHECK-SEQUENCE DOES FOR WISH-FILE.             *
+      *---------------------------------------------------------------*
+
+           SET  MORE-ITEMS        TO TRUE
+           MOVE ZERO               TO WS-ITEM-MAX
+           MOVE LOW-VALUES         TO WS-PREV-ITEM-NUMBER
+      *
+           OPEN INPUT ITEM-MASTER
+      *
+           PERFORM UNTIL NO-MORE-ITEMS
+              READ ITEM-MASTER
+                 AT END
+                    SET NO-MORE-ITEMS TO TRUE
+                 NOT AT END
+                    IF IM-ITEM-NUMBER < WS-PREV-ITEM-NUMBER
+                       DISPLAY 'ERROR: ITEM-MASTER IS OUT OF SEQUENCE'
+                       DISPLAY '  LAST ITEM NUMBER PROCESSED: '
+                               WS-PREV-ITEM-NUMBER
+                       DISPLAY '  NEXT ITEM NUMBER ON FILE:   '
+                               IM-ITEM-NUMBER
+                       DISPLAY 'ITEM-MASTER MUST BE SORTED ASCENDING '
+                               'BY ITEM NUMBER -- ABORTING RUN'
+                       MOVE 16 TO RETURN-CODE
+                       CLOSE ITEM-MASTER
+                              WISH-FILE REPORT-FILE EXCEPTION-FILE
+                              RATING-FILE INELIGIBLE-FILE BUDGET-FILE
+                              AUDIT-LOG-FILE
+                       STOP RUN
+                    END-IF
+      *
+                    MOVE IM-ITEM-NUMBER TO WS-PREV-ITEM-NUMBER
+      *
+                    IF WS-ITEM-MAX < WS-ITEM-TABLE-MAX
+                       ADD 1                          TO WS-ITEM-MAX
+                       MOVE IM-ITEM-NUMBER      TO WS-ITEM-NUMBER
+                                                      (WS-ITEM-MAX)
+                       MOVE IM-ITEM-DESCRIPTION TO WS-ITEM-DESCRIPTION
+                                                      (WS-ITEM-MAX)
+                       MOVE IM-ITEM-PRICE       TO WS-ITEM-PRICE
+                                                      (WS-ITEM-MAX)
+                    ELSE
+                       DISPLAY 'WARNING: ITEM-MASTER HAS MORE THAN '
+                               WS-ITEM-TABLE-MAX ' ITEMS -- '
+                               'REMAINING ENTRIES IGNORED'
+                       SET NO-MORE-ITEMS TO TRUE
+                    END-IF
+              END-READ
+           END-PERFORM
+      *
+           CLOSE ITEM-MASTER
+           .
+
+      ******************************************************************
        C0000-PROCESS-RECORDS.
       ******************************************************************   
 	  
       *---------------------------------------------------------------*
       * PROCESS ONE RECORD, THEN READ THE NEXT ONE                    *
       *---------------------------------------------------------------*
+      *
+           PERFORM C0500-CHECK-SEQUENCE
       *
            IF WISH-CLIENT-ID NOT = WS-PREV-CLIENT-ID
               PERFORM C1000-CLIENT-BREAK
            END-IF
       *
-           ADD WISH-ITEM-COST TO WS-CLIENT-TOTAL
-                                 WS-GRAND-TOTAL
+           PERFORM C1400-CHECK-AGE-ELIGIBILITY
+      *
+           IF WS-CLIENT-INELIGIBLE
+              PERFORM C1450-WRITE-INELIGIBLE
+           ELSE
+              ADD WISH-ITEM-COST TO WS-CLIENT-TOTAL
+                                    WS-GRAND-TOTAL
+      *
+              IF WS-CLIENT-TOTAL > WS-CLIENT-BUDGET-LIMIT
+                 AND WS-CLIENT-OVER-BUDGET-NOT
+                 PERFORM C1600-WRITE-OVER-BUDGET
+              END-IF
+      *
+              PERFORM C1800-ACCUMULATE-RATING
+              PERFORM C2000-WRITE-DETAIL
+           END-IF
       *
-           PERFORM C2000-WRITE-DETAIL
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
            PERFORM X1000-READ-RECORD
            .
+
+      ******************************************************************
+       C1900-WRITE-CHECKPOINT.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * SAVE THE JUST-COMPLETED CLIENT ID (WS-PREV-CLIENT-ID, STILL    *
+      * HOLDING THE OLD VALUE WHEN C1000-CLIENT-BREAK PERFORMS THIS   *
+      * PARAGRAPH), PAGE NUMBER AND RUNNING GRAND TOTAL SO A RESTART  *
+      * CAN RESUME AFTER A FULLY-REPORTED CLIENT INSTEAD OF RECORD    *
+      * ONE. ONLY CALLED AT A CLIENT BREAK SO A CHECKPOINT NEVER      *
+      * LANDS MID-CLIENT.                                             *
+      *---------------------------------------------------------------*
+           MOVE WS-PREV-CLIENT-ID   TO CKPT-CLIENT-ID
+           MOVE WS-PAGE             TO CKPT-PAGE
+           MOVE WS-GRAND-TOTAL      TO CKPT-GRAND-TOTAL
+           PERFORM VARYING WS-RATING-IDX FROM 1 BY 1
+                   UNTIL WS-RATING-IDX > 6
+              MOVE WS-RATING-ITEM-COUNT (WS-RATING-IDX) TO
+                   CKPT-RATING-ITEM-COUNT (WS-RATING-IDX)
+              MOVE WS-RATING-AMOUNT (WS-RATING-IDX)     TO
+                   CKPT-RATING-AMOUNT (WS-RATING-IDX)
+           END-PERFORM
+           WRITE CHECKPOINT-RECORD
+      *
+           MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+           .
+
+      ******************************************************************
+       C1400-CHECK-AGE-ELIGIBILITY.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * WE DON'T TAKE WISH-LIST REQUESTS FROM CLIENTS WS-AGE-CUTOFF   *
+      * OR OLDER. WISH-CLIENT-DOB IS CCYY-MM-DD; COMPUTE AGE IN YEARS *
+      * AS OF WS-DATE USING THE SAME INTEGER-OF-DATE APPROACH USED    *
+      * ELSEWHERE IN THIS PROGRAM FOR DATE ARITHMETIC.                *
+      *---------------------------------------------------------------*
+           MOVE WISH-CLIENT-DOB (1:4) TO WS-DOB-YYYY
+           MOVE WISH-CLIENT-DOB (6:2) TO WS-DOB-MM
+           MOVE WISH-CLIENT-DOB (9:2) TO WS-DOB-DD
+      *
+           MOVE WS-DOB-YYYY           TO WS-DOB-DATE-NUM (1:4)
+           MOVE WS-DOB-MM             TO WS-DOB-DATE-NUM (5:2)
+           MOVE WS-DOB-DD             TO WS-DOB-DATE-NUM (7:2)
+      *
+           COMPUTE WS-AGE-DAYS =
+              FUNCTION INTEGER-OF-DATE (WS-DATE)
+              - FUNCTION INTEGER-OF-DATE (WS-DOB-DATE-NUM)
+           COMPUTE WS-AGE-YEARS = WS-AGE-DAYS / 365
+      *
+           IF WS-AGE-YEARS >= WS-AGE-CUTOFF
+              SET  WS-CLIENT-INELIGIBLE TO TRUE
+           ELSE
+              SET  WS-CLIENT-ELIGIBLE   TO TRUE
+           END-IF
+           .
+
+      ******************************************************************
+       C1450-WRITE-INELIGIBLE.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * LOG A CLIENT WHO'S AGED OUT OF THE WISH LIST INSTEAD OF        *
+      * PROCESSING THEIR REQUEST ONTO THE REPORT                      *
+      *---------------------------------------------------------------*
+           MOVE SPACES               TO WS-INELIGIBLE-LINE
+           MOVE WISH-CLIENT-ID       TO INELIGIBLE-CLIENT-ID
+           MOVE WISH-CLIENT-NAME     TO INELIGIBLE-CLIENT-NAME
+           MOVE WISH-CLIENT-DOB      TO INELIGIBLE-CLIENT-DOB
+           MOVE WS-AGE-YEARS         TO INELIGIBLE-AGE
+      *
+           WRITE INELIGIBLE-RECORD  FROM WS-INELIGIBLE-LINE
+           .
+
+      ******************************************************************
+       C1600-WRITE-OVER-BUDGET.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * CLIENT'S RUNNING TOTAL JUST CROSSED WS-CLIENT-BUDGET-LIMIT --  *
+      * FLAG THE ITEM THAT PUSHED THEM OVER SO COORDINATORS CAN       *
+      * REVIEW THE REQUEST. THE ITEM STILL GOES ON THE MAIN WISH LIST *
+      * -- THIS IS AN ADDITIONAL REVIEW LISTING, NOT A SUBSTITUTE.    *
+      *---------------------------------------------------------------*
+           SET  WS-CLIENT-OVER-BUDGET TO TRUE
+      *
+           MOVE SPACES                 TO WS-OVER-BUDGET-LINE
+           MOVE WISH-CLIENT-ID         TO OVER-BUDGET-CLIENT-ID
+           MOVE WISH-CLIENT-NAME       TO OVER-BUDGET-CLIENT-NAME
+           MOVE WISH-ITEM-NUMBER       TO OVER-BUDGET-ITEM-NUMBER
+           MOVE WS-CLIENT-TOTAL        TO OVER-BUDGET-CLIENT-TOTAL
+      *
+           WRITE BUDGET-RECORD         FROM WS-OVER-BUDGET-LINE
+           .
+
+      ******************************************************************
+       C1800-ACCUMULATE-RATING.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * ROLL THIS ITEM INTO THE NAUGHTY-RATING SUMMARY REPORT          *
+      *---------------------------------------------------------------*
+           EVALUATE WISH-NAUGHTY-RATING
+              WHEN '01' MOVE 1 TO WS-RATING-IDX
+              WHEN '02' MOVE 2 TO WS-RATING-IDX
+              WHEN '03' MOVE 3 TO WS-RATING-IDX
+              WHEN '04' MOVE 4 TO WS-RATING-IDX
+              WHEN '05' MOVE 5 TO WS-RATING-IDX
+              WHEN OTHER
+                 MOVE 6 TO WS-RATING-IDX
+           END-EVALUATE
+      *
+           ADD 1               TO WS-RATING-ITEM-COUNT (WS-RATING-IDX)
+           ADD WISH-ITEM-COST  TO WS-RATING-AMOUNT (WS-RATING-IDX)
+           .
+
+      ******************************************************************
+       C0500-CHECK-SEQUENCE.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * WISH-FILE MUST ARRIVE IN ASCENDING CLIENT-ID SEQUENCE. IF A   *
+      * LOWER CLIENT ID SHOWS UP AFTER PROCESSING HAS MOVED ON, A BAD *
+      * SORT STEP OR A SPLIT CLIENT BLOCK WOULD SILENTLY PRODUCE TWO  *
+      * CLIENT SECTIONS AND TWO SETS OF TOTALS -- ABORT INSTEAD.      *
+      *---------------------------------------------------------------*
+           IF WISH-CLIENT-ID < WS-PREV-CLIENT-ID
+              DISPLAY 'ERROR: WISH-FILE IS OUT OF SEQUENCE'
+              DISPLAY '  LAST CLIENT ID PROCESSED: ' WS-PREV-CLIENT-ID
+              DISPLAY '  NEXT CLIENT ID ON FILE:   ' WISH-CLIENT-ID
+              DISPLAY 'WISH-FILE MUST BE SORTED ASCENDING BY '
+                      'CLIENT ID -- ABORTING RUN'
+              MOVE 16 TO RETURN-CODE
+              PERFORM E0000-CLOSE-FILES
+              STOP RUN
+           END-IF
+           .
       *
       ******************************************************************   
        C1000-CLIENT-BREAK.
       ******************************************************************   
 	  
       *---------------------------------------------------------------*
-      * HANDLE CONTROL BREAK PROCESSING WHEN A NEW CLIENT ID IS FOUND *
+      * HANDLE CONTROL BREAK PROCESSING WHEN A NEW CLIENT ID IS FOUND.*
+      * WS-CLIENT-REPORTED GUARDS THE TOTAL LINE SO A CLIENT WHO      *
+      * NEVER ACTUALLY GOT A DETAIL LINE THIS RUN -- EVERY RECORD     *
+      * AGE-INELIGIBLE, OR (ON A RESTART) A CLIENT THIS RUN NEVER SAW *
+      * BECAUSE IT WAS ALREADY FULLY REPORTED BEFORE THE ABEND --     *
+      * DOESN'T GET A SPURIOUS "*** CLIENT TOTAL ***" LINE.           *
       *---------------------------------------------------------------*
-      
+
            IF WS-PREV-CLIENT-ID > LOW-VALUES
-              MOVE SPACES                 TO WS-REPORT-DETAIL
-              MOVE '*** CLIENT TOTAL ***' TO DETAIL-CLIENT-NAME
-              MOVE WS-CLIENT-TOTAL        TO DETAIL-ITEM-COST
-              WRITE REPORT-RECORD         FROM WS-REPORT-DETAIL
-                 AFTER 2
+              IF WS-CLIENT-REPORTED
+                 MOVE SPACES                 TO WS-REPORT-DETAIL
+                 MOVE '*** CLIENT TOTAL ***' TO DETAIL-CLIENT-NAME
+                 MOVE WS-CLIENT-TOTAL        TO DETAIL-ITEM-COST
+                 WRITE REPORT-RECORD         FROM WS-REPORT-DETAIL
+                    AFTER 2
+              END-IF
+      *
+              IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                 PERFORM C1900-WRITE-CHECKPOINT
+              END-IF
            END-IF
       *
            MOVE ZERO                      TO WS-CLIENT-TOTAL
            MOVE WISH-CLIENT-ID            TO WS-PREV-CLIENT-ID
            SET  FIRST-RECORD              TO TRUE
+           SET  WS-CLIENT-OVER-BUDGET-NOT TO TRUE
+           SET  WS-CLIENT-REPORTED-NOT    TO TRUE
            MOVE WS-LINES-PER-PAGE         TO WS-LINE
            .
       
@@ -297,6 +904,8 @@
       * WRITE A DETAIL RECORD TO THE REPORT                           *
       *---------------------------------------------------------------*
       
+           SET  WS-CLIENT-REPORTED TO TRUE
+      *
            IF WS-LINE >= WS-LINES-PER-PAGE
               PERFORM C2100-WRITE-HEADINGS
            END-IF
@@ -307,14 +916,12 @@
            MOVE WISH-ITEM-COST   TO DETAIL-ITEM-COST
       *
            PERFORM C2200-FIND-ITEM-DESCRIPTION      
-	  *
+      *
       * POPULATE THESE FIELDS ONLY ON THE FIRST LINE FOR A CLIENT
       *
            IF FIRST-RECORD
               SET  FIRST-RECORD-NOT        TO TRUE
-              MOVE FUNCTION DISPLAY-OF (
-                      FUNCTION UPPER-CASE (
-                         FUNCTION NATIONAL-OF (WISH-CLIENT-NAME)))
+              MOVE FUNCTION UPPER-CASE (WISH-CLIENT-NAME)
                                            TO DETAIL-CLIENT-NAME
               MOVE WISH-CLIENT-DOB         TO DETAIL-CLIENT-DOB
       *
@@ -359,11 +966,28 @@
               AT END
                  MOVE '* NO DESCRIPTION FOUND'     TO
                       DETAIL-ITEM-DESCRIPTION
+                 PERFORM C2210-WRITE-EXCEPTION
               WHEN  WS-ITEM-NUMBER (WS-IDX) = WISH-ITEM-NUMBER
                  MOVE WS-ITEM-DESCRIPTION (WS-IDX) TO
                       DETAIL-ITEM-DESCRIPTION
            END-SEARCH
            .
+
+      ******************************************************************
+       C2210-WRITE-EXCEPTION.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * LOG A WISH-LIST ITEM NUMBER THAT ISN'T IN THE ITEM MASTER SO  *
+      * IT CAN BE CAUGHT BEFORE THE WISH LISTS GO OUT                 *
+      *---------------------------------------------------------------*
+           MOVE SPACES               TO WS-EXCEPTION-LINE
+           MOVE WISH-CLIENT-ID       TO EXCEPTION-CLIENT-ID
+           MOVE WISH-CLIENT-NAME     TO EXCEPTION-CLIENT-NAME
+           MOVE WISH-ITEM-NUMBER     TO EXCEPTION-ITEM-NUMBER
+      *
+           WRITE EXCEPTION-RECORD    FROM WS-EXCEPTION-LINE
+           .
       
       ******************************************************************   
        C2300-TRANSLATE-RATING.
@@ -397,21 +1021,70 @@
       * WRITE THE TOTAL LINE TO THE REPORT                            *
       *---------------------------------------------------------------*
       
-           MOVE  SPACES                 TO WS-REPORT-DETAIL
-           MOVE  '*** CLIENT TOTAL ***' TO DETAIL-CLIENT-NAME
-           MOVE  WS-CLIENT-TOTAL        TO DETAIL-ITEM-COST
+           IF WS-CLIENT-REPORTED
+              MOVE  SPACES                 TO WS-REPORT-DETAIL
+              MOVE  '*** CLIENT TOTAL ***' TO DETAIL-CLIENT-NAME
+              MOVE  WS-CLIENT-TOTAL        TO DETAIL-ITEM-COST
       *
-           WRITE REPORT-RECORD          FROM WS-REPORT-DETAIL
-              AFTER 2
+              WRITE REPORT-RECORD          FROM WS-REPORT-DETAIL
+                 AFTER 2
+           END-IF
       *
+           MOVE  SPACES                 TO WS-REPORT-DETAIL
            MOVE  '*** GRAND TOTAL ***'  TO DETAIL-CLIENT-NAME
            MOVE  WS-GRAND-TOTAL         TO DETAIL-ITEM-COST
       *
            WRITE REPORT-RECORD          FROM WS-REPORT-DETAIL
               AFTER 2
+      *
+           PERFORM D0500-WRITE-RATING-SUMMARY
+           PERFORM D0800-WRITE-AUDIT-LOG
            .
-      
-      ******************************************************************   
+
+      ******************************************************************
+       D0800-WRITE-AUDIT-LOG.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * APPEND ONE RUN-CONTROL LINE TO THE SHARED AUDIT LOG SO TWO    *
+      * CONSECUTIVE RUNS' TOTALS CAN BE COMPARED                      *
+      *---------------------------------------------------------------*
+           MOVE WS-DATE          TO AUDIT-RUN-DATE
+           MOVE 'INTFUNC'        TO AUDIT-PROGRAM-NAME
+           MOVE WS-RECORD-COUNT  TO AUDIT-RECORD-COUNT
+           MOVE WS-GRAND-TOTAL   TO AUDIT-GRAND-TOTAL
+           MOVE WS-PAGE          TO AUDIT-PAGE-COUNT
+      *
+           WRITE AUDIT-LOG-RECORD
+           .
+
+      ******************************************************************
+       D0500-WRITE-RATING-SUMMARY.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * WRITE THE NAUGHTY-RATING SUMMARY REPORT ALONGSIDE REPORT-FILE *
+      *---------------------------------------------------------------*
+           MOVE SPACES TO RATING-RECORD
+           WRITE RATING-RECORD FROM WS-RATING-HEADING-1
+              AFTER TOP-PAGE
+           WRITE RATING-RECORD FROM WS-RATING-HEADING-2
+              AFTER 2
+      *
+           PERFORM VARYING WS-RATING-IDX FROM 1 BY 1
+              UNTIL WS-RATING-IDX > 6
+              MOVE WS-RATING-LABEL (WS-RATING-IDX)
+                                       TO RATING-LABEL-OUT
+              MOVE WS-RATING-ITEM-COUNT (WS-RATING-IDX)
+                                       TO RATING-COUNT-OUT
+              MOVE WS-RATING-AMOUNT (WS-RATING-IDX)
+                                       TO RATING-AMOUNT-OUT
+              WRITE RATING-RECORD FROM WS-RATING-DETAIL
+                 AFTER 1
+           END-PERFORM
+           .
+
+      ******************************************************************
        E0000-CLOSE-FILES.
       ******************************************************************   
 	  
@@ -421,6 +1094,12 @@
       
            CLOSE WISH-FILE
                  REPORT-FILE
+                 EXCEPTION-FILE
+                 RATING-FILE
+                 INELIGIBLE-FILE
+                 BUDGET-FILE
+                 CHECKPOINT-FILE
+                 AUDIT-LOG-FILE
            .
       
       ******************************************************************   
@@ -434,5 +1113,7 @@
            READ WISH-FILE INTO WS-WISH-RECORD
               AT END
                  SET NO-MORE-RECORDS TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-RECORD-COUNT
            END-READ
            .
\ No newline at end of file
