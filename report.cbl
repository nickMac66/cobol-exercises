@@ -32,6 +32,11 @@
        FILE-CONTROL.      
            SELECT WISH-FILE      ASSIGN TO UT-S-WISH.
            SELECT REPORT-FILE    ASSIGN TO UT-S-REPORT.
+           SELECT ITEM-MASTER    ASSIGN TO UT-S-ITEMMST.
+           SELECT EXTRACT-FILE   ASSIGN TO UT-S-EXTRACT.
+           SELECT AUDIT-LOG-FILE ASSIGN TO UT-S-AUDIT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-FILE-STATUS.
       /
 
       ******************************************************************
@@ -53,6 +58,48 @@
            DATA RECORD IS REPORT-RECORD.
       *
        01  REPORT-RECORD                    PIC X(132).
+      *
+      *---------------------------------------------------------------*
+      * GIFT CATALOG, MAINTAINED BY ITEMMNT, SORTED ASCENDING BY      *
+      * IM-ITEM-NUMBER                                                *
+      *---------------------------------------------------------------*
+       FD  ITEM-MASTER
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ITEM-MASTER-RECORD.
+      *
+       01  ITEM-MASTER-RECORD.
+           05  IM-ITEM-NUMBER                PIC X(5).
+           05  IM-ITEM-DESCRIPTION           PIC X(25).
+           05  IM-ITEM-PRICE                 PIC 9(7)V99.
+           05  FILLER                        PIC X(41).
+      *
+      *---------------------------------------------------------------*
+      * COMMA-DELIMITED EXTRACT OF THE WISH LIST FOR SPREADSHEET USE  *
+      *---------------------------------------------------------------*
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXTRACT-RECORD.
+      *
+       01  EXTRACT-RECORD                    PIC X(100).
+      *
+      *---------------------------------------------------------------*
+      * SHARED RUN-CONTROL / AUDIT LOG -- ONE LINE PER RUN OF REPORT  *
+      * OR INTFUNC, SO TWO CONSECUTIVE DAYS' TOTALS CAN BE COMPARED   *
+      *---------------------------------------------------------------*
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS AUDIT-LOG-RECORD.
+      *
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-RUN-DATE                PIC 9(8).
+           05  AUDIT-PROGRAM-NAME            PIC X(8).
+           05  AUDIT-RECORD-COUNT            PIC 9(7).
+           05  AUDIT-GRAND-TOTAL             PIC S9(9)V99.
+           05  AUDIT-PAGE-COUNT              PIC S9(3).
+           05  FILLER                        PIC X(42).
       /
       
       ******************************************************************
@@ -66,12 +113,18 @@
           05 WS-MORE-RECORDS                PIC X.
              88 MORE-RECORDS                           VALUE 'Y'.
              88 NO-MORE-RECORDS                        VALUE 'N'.
+          05 WS-MORE-ITEMS-SW               PIC X.
+             88 MORE-ITEMS                             VALUE 'Y'.
+             88 NO-MORE-ITEMS                          VALUE 'N'.
+      *
+       01 WS-AUDIT-FILE-STATUS              PIC XX.
       *
        01 WS-VARIABLES.
       *** DEFINE VARIABLES FOR LINE COUNT AND PAGE COUNT
           05 WS-LINE                        PIC S999     PACKED-DECIMAL.
           05 WS-PAGE                        PIC S999     PACKED-DECIMAL.
           05 WS-TOTAL                       PIC S9(9)V99 PACKED-DECIMAL.
+          05 WS-RECORD-COUNT                PIC S9(7)    PACKED-DECIMAL.
           05 WS-DATE                        PIC 9(8).
           05 WS-DATE-X REDEFINES WS-DATE.
              10 WS-YYYY                     PIC 9(4).
@@ -82,6 +135,26 @@
       *** DEFINE A CONSTANT FOR THE NUMBER OF LINES PER PAGE
           05 WS-LINES-PER-PAGE              PIC S999     PACKED-DECIMAL
                                                          VALUE +10.
+      *
+      *---------------------------------------------------------------*
+      * GIFT CATALOG, LOADED FROM ITEM-MASTER AT STARTUP BY           *
+      * B0050-LOAD-ITEM-TABLE -- SAME APPROACH AS INTFUNC SO BOTH     *
+      * REPORTS STAY IN SYNC WITH ONE MAINTAINED CATALOG              *
+      *---------------------------------------------------------------*
+       01 WS-ITEM-TABLE-MAX                 PIC S9(4) BINARY
+                                                      VALUE +500.
+       01 WS-ITEM-MAX                       PIC S9(4) BINARY
+                                                      VALUE ZERO.
+       01 WS-PREV-ITEM-NUMBER               PIC X(5)  VALUE LOW-VALUES.
+       01 WS-ITEM-TABLE.
+          05 WS-ITEM
+             OCCURS 1 TO 500 TIMES
+             DEPENDING ON WS-ITEM-MAX
+             ASCENDING KEY IS WS-ITEM-NUMBER
+             INDEXED BY WS-IDX.
+             10 WS-ITEM-NUMBER              PIC X(5).
+             10 WS-ITEM-DESCRIPTION         PIC X(25).
+             10 WS-ITEM-PRICE               PIC 9(7)V99.
       *
        01 WS-WISH-RECORD.
           05 WISH-CLIENT-ID                 PIC X(5).
@@ -109,7 +182,9 @@
           05 FILLER                         PIC X(40) VALUE
              " CLIENT  NAME".
           05 FILLER                         PIC X(50) VALUE
-             "DOB     ITEM         COST     NAUGHTY RATING".
+             "DOB     ITEM         DESCRIPTION".
+          05 FILLER                         PIC X(42) VALUE
+             "COST     NAUGHTY RATING".
       *
        01 WS-DETAIL-LINE.
           05 FILLER                         PIC X.
@@ -117,8 +192,15 @@
           05 DETAIL-CLIENT-NAME             PIC X(27).
           05 DETAIL-CLIENT-DOB              PIC X(12).
           05 DETAIL-ITEM-NUMBER             PIC 9(5)B.
+          05 DETAIL-ITEM-DESCRIPTION        PIC X(25)B.
           05 DETAIL-ITEM-COST               PIC ZZZ,ZZZ,ZZ9.99BB.
           05 DETAIL-NAUGHTY-RATING          PIC X(20).
+      *
+      *---------------------------------------------------------------*
+      * COMMA-DELIMITED EXTRACT LINE BUILT WITH STRING IN D1000       *
+      *---------------------------------------------------------------*
+       01 WS-EXTRACT-COST                   PIC Z(7)9.99.
+       01 WS-EXTRACT-LINE                   PIC X(100).
       /
       
       ******************************************************************
@@ -157,7 +239,8 @@
            SET  MORE-RECORDS      TO TRUE
       *** INITIALIZE LINE COUNT, PAGE COUNT, AND TOTAL VARIABLES
            MOVE ZERO              TO WS-PAGE,
-                                     WS-TOTAL
+                                     WS-TOTAL,
+                                     WS-RECORD-COUNT
            MOVE WS-LINES-PER-PAGE TO WS-LINE
       *
            ACCEPT WS-DATE         FROM DATE YYYYMMDD
@@ -177,8 +260,75 @@
       *
            OPEN INPUT  WISH-FILE
                 OUTPUT REPORT-FILE
+                       EXTRACT-FILE
+      *
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+      *
+           PERFORM B0050-LOAD-ITEM-TABLE
            .
-      
+
+      ******************************************************************
+       B0050-LOAD-ITEM-TABLE.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * LOAD THE GIFT CATALOG FROM ITEM-MASTER INTO WS-ITEM-TABLE.    *
+      * C2200-FIND-ITEM-DESCRIPTION LATER DOES A SEARCH ALL (BINARY   *
+      * SEARCH) AGAINST THIS TABLE, WHICH REQUIRES IT TO GENUINELY BE *
+      * IN ASCENDING IM-ITEM-NUMBER ORDER -- CHECK FOR THAT HERE.     *
+      *---------------------------------------------------------------*
+
+           SET  MORE-ITEMS        TO TRUE
+           MOVE ZERO               TO WS-ITEM-MAX
+           MOVE LOW-VALUES         TO WS-PREV-ITEM-NUMBER
+      *
+           OPEN INPUT ITEM-MASTER
+      *
+           PERFORM UNTIL NO-MORE-ITEMS
+              READ ITEM-MASTER
+                 AT END
+                    SET NO-MORE-ITEMS TO TRUE
+                 NOT AT END
+                    IF IM-ITEM-NUMBER < WS-PREV-ITEM-NUMBER
+                       DISPLAY 'ERROR: ITEM-MASTER IS OUT OF SEQUENCE'
+                       DISPLAY '  LAST ITEM NUMBER PROCESSED: '
+                               WS-PREV-ITEM-NUMBER
+                       DISPLAY '  NEXT ITEM NUMBER ON FILE:   '
+                               IM-ITEM-NUMBER
+                       DISPLAY 'ITEM-MASTER MUST BE SORTED ASCENDING '
+                               'BY ITEM NUMBER -- ABORTING RUN'
+                       MOVE 16 TO RETURN-CODE
+                       CLOSE ITEM-MASTER
+                              WISH-FILE REPORT-FILE EXTRACT-FILE
+                              AUDIT-LOG-FILE
+                       STOP RUN
+                    END-IF
+      *
+                    MOVE IM-ITEM-NUMBER TO WS-PREV-ITEM-NUMBER
+      *
+                    IF WS-ITEM-MAX < WS-ITEM-TABLE-MAX
+                       ADD 1                          TO WS-ITEM-MAX
+                       MOVE IM-ITEM-NUMBER      TO WS-ITEM-NUMBER
+                                                      (WS-ITEM-MAX)
+                       MOVE IM-ITEM-DESCRIPTION TO WS-ITEM-DESCRIPTION
+                                                      (WS-ITEM-MAX)
+                       MOVE IM-ITEM-PRICE       TO WS-ITEM-PRICE
+                                                      (WS-ITEM-MAX)
+                    ELSE
+                       DISPLAY 'WARNING: ITEM-MASTER HAS MORE THAN '
+                               WS-ITEM-TABLE-MAX ' ITEMS -- '
+                               'REMAINING ENTRIES IGNORED'
+                       SET NO-MORE-ITEMS TO TRUE
+                    END-IF
+              END-READ
+           END-PERFORM
+      *
+           CLOSE ITEM-MASTER
+           .
+
       ******************************************************************
        C0000-READ-RECORD.
       ******************************************************************
@@ -202,6 +352,7 @@
       *---------------------------------------------------------------*
       
            ADD WISH-ITEM-COST TO WS-TOTAL
+           ADD 1              TO WS-RECORD-COUNT
       *
            PERFORM D1000-WRITE-DETAIL
            PERFORM C0000-READ-RECORD
@@ -228,11 +379,59 @@
            MOVE WISH-ITEM-NUMBER      TO DETAIL-ITEM-NUMBER
            MOVE WISH-ITEM-COST        TO DETAIL-ITEM-COST
            MOVE WISH-NAUGHTY-RATING   TO DETAIL-NAUGHTY-RATING
+      *
+           PERFORM D1050-FIND-ITEM-DESCRIPTION
       *
            WRITE REPORT-RECORD        FROM WS-DETAIL-LINE
               AFTER 1
+      *
+           PERFORM D1080-WRITE-EXTRACT
            .
-      
+
+      ******************************************************************
+       D1080-WRITE-EXTRACT.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * WRITE A COMMA-DELIMITED COPY OF THIS DETAIL LINE SO THE       *
+      * PLANNING TEAM CAN PULL THE WISH LIST INTO A SPREADSHEET       *
+      *---------------------------------------------------------------*
+           MOVE WISH-ITEM-COST        TO WS-EXTRACT-COST
+      *
+           MOVE SPACES                TO WS-EXTRACT-LINE
+           STRING FUNCTION TRIM (WISH-CLIENT-ID)   DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM (WISH-CLIENT-NAME) DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  WISH-ITEM-NUMBER                 DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-EXTRACT-COST)  DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM (WISH-NAUGHTY-RATING) DELIMITED BY SIZE
+             INTO WS-EXTRACT-LINE
+           END-STRING
+      *
+           WRITE EXTRACT-RECORD       FROM WS-EXTRACT-LINE
+           .
+
+      ******************************************************************
+       D1050-FIND-ITEM-DESCRIPTION.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * FIND THE ITEM DESCRIPTION IN THE TABLE                        *
+      *---------------------------------------------------------------*
+
+           SEARCH ALL WS-ITEM
+              AT END
+                 MOVE '* NO DESCRIPTION FOUND'     TO
+                      DETAIL-ITEM-DESCRIPTION
+              WHEN  WS-ITEM-NUMBER (WS-IDX) = WISH-ITEM-NUMBER
+                 MOVE WS-ITEM-DESCRIPTION (WS-IDX) TO
+                      DETAIL-ITEM-DESCRIPTION
+           END-SEARCH
+           .
+
       ******************************************************************
        D1100-WRITE-HEADINGS.
       ******************************************************************
@@ -274,8 +473,27 @@
       *
            WRITE REPORT-RECORD        FROM WS-DETAIL-LINE
               AFTER 2
+      *
+           PERFORM E0500-WRITE-AUDIT-LOG
            .
-      
+
+      ******************************************************************
+       E0500-WRITE-AUDIT-LOG.
+      ******************************************************************
+
+      *---------------------------------------------------------------*
+      * APPEND ONE RUN-CONTROL LINE TO THE SHARED AUDIT LOG SO TWO    *
+      * CONSECUTIVE RUNS' TOTALS CAN BE COMPARED                      *
+      *---------------------------------------------------------------*
+           MOVE WS-DATE         TO AUDIT-RUN-DATE
+           MOVE 'REPORT'        TO AUDIT-PROGRAM-NAME
+           MOVE WS-RECORD-COUNT TO AUDIT-RECORD-COUNT
+           MOVE WS-TOTAL        TO AUDIT-GRAND-TOTAL
+           MOVE WS-PAGE         TO AUDIT-PAGE-COUNT
+      *
+           WRITE AUDIT-LOG-RECORD
+           .
+
       ******************************************************************
        F0000-CLOSE-FILES.
       ******************************************************************
@@ -286,4 +504,6 @@
       
            CLOSE WISH-FILE
                  REPORT-FILE
+                 EXTRACT-FILE
+                 AUDIT-LOG-FILE
            .
\ No newline at end of file
