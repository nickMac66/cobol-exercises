@@ -0,0 +1,98 @@
+//CHRSTMAS JOB (ACCTNO),'NIGHTLY WISH LIST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//*                                                                *
+//*  NIGHTLY WISH-LIST BATCH STREAM                                *
+//*                                                                *
+//*  CHAINS THE REGIONAL WISH-LIST MERGE, ARIT TIP-SPLIT BATCH,    *
+//*  INTFUNC WISH-LIST PROCESSING, AND A REPORT-FILE ARCHIVE STEP  *
+//*  SO THE NIGHT'S PROCESSING NO LONGER NEEDS SOMEONE TO WATCH    *
+//*  EACH PROGRAM FINISH BEFORE KICKING OFF THE NEXT ONE.          *
+//*                                                                *
+//*  RESTART POINTS: IF THE JOB ABENDS, RESUBMIT WITH              *
+//*  RESTART=stepname FOR THE STEP THAT FAILED (SEE THE STEP       *
+//*  COMMENTS BELOW). INTFUNC ITSELF ALSO SUPPORTS A FINER-GRAINED *
+//*  RESTART VIA PARM='RESTART' -- SEE STEP INTFUNC BELOW.         *
+//*                                                                *
+//*****************************************************************
+//*
+//*****************************************************************
+//* STEP MERGE -- RESTART POINT 1                                  *
+//* MERGE THE THREE REGIONAL WISH-LIST FILES INTO ONE SORTED,      *
+//* DE-DUPED WISH-FILE. RESUBMIT FROM HERE (RESTART=MERGE) IF ANY  *
+//* REGIONAL FILE HAD TO BE REPLACED AND THE WHOLE NIGHT'S WISH    *
+//* LIST NEEDS TO BE REBUILT.                                      *
+//*****************************************************************
+//MERGE    EXEC PGM=WISHMRG
+//STEPLIB  DD  DSN=PROD.CHRSTMAS.LOADLIB,DISP=SHR
+//WISH1    DD  DSN=PROD.CHRSTMAS.WISH.REGION1,DISP=SHR
+//WISH2    DD  DSN=PROD.CHRSTMAS.WISH.REGION2,DISP=SHR
+//WISH3    DD  DSN=PROD.CHRSTMAS.WISH.REGION3,DISP=SHR
+//SORTWK   DD  UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//WISH     DD  DSN=PROD.CHRSTMAS.WISH.MERGED,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* STEP ARIT -- RESTART POINT 2                                   *
+//* SPLIT THE NIGHT'S RECEIPTS. INDEPENDENT OF THE WISH-LIST       *
+//* STREAM -- ONLY RUNS IF THE MERGE STEP CAME BACK CLEAN, SO A    *
+//* BAD WISH-LIST MERGE DOESN'T BLOCK TIP-SPLIT PROCESSING ON A    *
+//* RERUN (RESTART=ARIT SKIPS STRAIGHT PAST THE MERGE).            *
+//*****************************************************************
+//ARIT     EXEC PGM=ARIT,PARM='BATCH',COND=(4,LT,MERGE)
+//STEPLIB  DD  DSN=PROD.CHRSTMAS.LOADLIB,DISP=SHR
+//BILLIN   DD  DSN=PROD.CHRSTMAS.BILLS.TONIGHT,DISP=SHR
+//RATES    DD  DSN=PROD.CHRSTMAS.RATES,DISP=SHR
+//PRTOUT   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* STEP INTFUNC -- RESTART POINT 3                                *
+//* PROCESS THE MERGED WISH-FILE. RUNS ONLY IF BOTH PRIOR STEPS    *
+//* CAME BACK CLEAN. IF THIS STEP ABENDS PARTWAY THROUGH A LARGE   *
+//* CITYWIDE RUN, DON'T RESUBMIT THE WHOLE JOB -- RERUN JUST THIS  *
+//* STEP WITH PARM='RESTART' SO INTFUNC PICKS UP FROM ITS LAST     *
+//* CHECKPOINT (DD CKPT) INSTEAD OF REPROCESSING EVERY CLIENT.     *
+//*****************************************************************
+//INTFUNC  EXEC PGM=INTFUNC,COND=((4,LT,MERGE),(4,LT,ARIT))
+//STEPLIB  DD  DSN=PROD.CHRSTMAS.LOADLIB,DISP=SHR
+//WISH     DD  DSN=PROD.CHRSTMAS.WISH.MERGED,DISP=SHR
+//ITEMMST  DD  DSN=PROD.CHRSTMAS.ITEMMST,DISP=SHR
+//LIMITS   DD  DSN=PROD.CHRSTMAS.BUDGETLIM,DISP=SHR
+//REPORT   DD  DSN=PROD.CHRSTMAS.REPORT.TONIGHT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//EXCPT    DD  SYSOUT=*
+//RATING   DD  SYSOUT=*
+//INELIG   DD  SYSOUT=*
+//BUDGET   DD  SYSOUT=*
+//CKPT     DD  DSN=PROD.CHRSTMAS.INTFUNC.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDIT    DD  DSN=PROD.CHRSTMAS.AUDITLOG,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=79,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* STEP ARCHIVE -- RESTART POINT 4                                *
+//* COPY TONIGHT'S REPORT-FILE OUTPUT TO THE HISTORY DATASET.      *
+//* ONLY RUNS IF INTFUNC CAME BACK CLEAN. SAFE TO RERUN ON ITS OWN *
+//* (RESTART=ARCHIVE) IF ONLY THE ARCHIVE COPY FAILED.             *
+//*****************************************************************
+//ARCHIVE  EXEC PGM=IEBGENER,
+//             COND=((4,LT,MERGE),(4,LT,ARIT),(4,LT,INTFUNC))
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=PROD.CHRSTMAS.REPORT.TONIGHT,DISP=SHR
+//SYSUT2   DD  DSN=PROD.CHRSTMAS.REPORT.HISTORY(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//SYSIN    DD  DUMMY
+//
